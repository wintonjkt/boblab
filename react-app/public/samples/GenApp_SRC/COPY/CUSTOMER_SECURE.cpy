@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(GENADB0.CUSTOMER_SECURE)                          *
+      *        LIBRARY(NATHAN.ZUNIT.DEMO.BATCH.COPY(CUSTOMER_SECURE))  *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(DCL-)                                             *
+      *        QUOTE                                                   *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      * Column layout matches the EXEC SQL DECLARE CUSTOMER_SECURE     *
+      * TABLE in GenApp_SRC/COPY/DECLARE.cpy.                          *
+      ******************************************************************
+           EXEC SQL DECLARE GENADB1.CUSTOMER_SECURE TABLE
+           ( CUSTOMERNUMBER                 INTEGER NOT NULL,
+             CUSTOMERPASS                   CHAR(32),
+             STATE_INDICATOR                CHAR(1),
+             PASS_CHANGES                   INTEGER
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE GENADB0.CUSTOMER_SECURE            *
+      ******************************************************************
+       01  DCLCUSTOMER-SECURE.
+      *                       CUSTOMERNUMBER
+           10 DCLSEC-CUSTOMERNUMBER    PIC S9(9) USAGE COMP.
+      *                       CUSTOMERPASS
+           10 DCLSEC-CUSTOMERPASS      PIC X(32).
+      *                       STATE_INDICATOR
+           10 DCLSEC-STATE-INDICATOR   PIC X(1).
+      *                       PASS_CHANGES
+           10 DCLSEC-PASS-CHANGES      PIC S9(9) USAGE COMP.
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                   *
+      ******************************************************************
+       01  ICUSTOMER-SECURE.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 4 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
