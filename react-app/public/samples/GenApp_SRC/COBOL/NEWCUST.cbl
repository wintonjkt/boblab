@@ -17,6 +17,11 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-INPUT01.
 
+           SELECT REJECT-FILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REJECT.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,6 +39,19 @@
       ******************************************************************
        01 IN-REC                            PIC X(140).
 
+      ******************************************************************
+      *          RECORDS THAT FAILED VALIDATION OR THE DB2 INSERT      *
+      ******************************************************************
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS REJECT-RECORD.
+       01 REJECT-RECORD.
+          05 REJ-REASON                     PIC X(20).
+          05 REJ-IN-REC                     PIC X(140).
+
 
 
        WORKING-STORAGE SECTION.
@@ -41,11 +59,19 @@
        01 FS-FILE-STATUS.
           05 FS-INPUT01                     PIC X(02) VALUE SPACES.
              88 INP-OK                                VALUE '00'.
+          05 FS-REJECT                      PIC X(02) VALUE SPACES.
+             88 REJ-OK                                VALUE '00'.
 
        01 WS-SWITCHES.
           05 WS-EOF-INP                     PIC X(01) VALUE ' '.
             88 END-OF-INP                             VALUE 'Y'.
 
+       01 WS-COUNTS.
+          05 WS-READ-COUNT                  PIC 9(07) VALUE 0.
+          05 WS-INSERT-COUNT                PIC 9(07) VALUE 0.
+          05 WS-UPDATE-COUNT                PIC 9(07) VALUE 0.
+          05 WS-REJECT-COUNT                PIC 9(07) VALUE 0.
+
        01 WS-IN-REC.
           05 IN-CUST-NUMBER                PIC 9(10).
           05 IN-CUST-FNAME                 PIC X(10) VALUE SPACES.
@@ -62,10 +88,41 @@
        01 WS-DISPLAY-STATUS-PGM            PIC X(08) VALUE 'DISPSTAT'.
        01 WS-STATUS-CODE                   PIC 9(04) VALUE 0000.
 
+       01 WS-EDIT-SWITCHES.
+          05 WS-EDIT-RESULT                 PIC X(01) VALUE 'Y'.
+            88 EDIT-OK                                VALUE 'Y'.
+            88 EDIT-FAILED                            VALUE 'N'.
+
+      * Seeded once at start-up from the time of day so every run
+      * (and every customer within a run) gets an unpredictable
+      * temporary password instead of the same literal for everyone.
+       01 WS-CURRENT-DATE                   PIC X(21).
+       01 WS-SEED-TEXT                      PIC X(6).
+       01 WS-RANDOM-SEED                    PIC 9(9) VALUE 0.
+       01 WS-PASSWORD-NUM                   PIC 9(8) VALUE 0.
+       01 WS-TEMP-PASSWORD                  PIC X(32) VALUE SPACES.
+
+      * Valid postcode/country prefixes, same table/idiom as
+      * LGACUS01.cbl's CHECK-FIRST-COBOL.
+       01  WS-VALID-COUNTRY-LIST.
+           03 FILLER                   PIC X(8)  VALUE 'GBUSUKDN'.
+       01  WS-VALID-COUNTRY-CODES REDEFINES WS-VALID-COUNTRY-LIST.
+           03 WS-VALID-COUNTRY-CODE    PIC X(2) OCCURS 4 TIMES.
+       01  WS-COUNTRY-IX               PIC 9(2) VALUE 0.
+       01  WS-COUNTRY-FOUND            PIC X    VALUE 'N'.
+
+      * Scratch fields for real calendar-date validation of IN-CUST-DOB
+       01  WS-DOB-YYYYMMDD              PIC 9(8) VALUE 0.
+       01  WS-DOB-TEST-RESULT           PIC S9(4) COMP VALUE 0.
+
           EXEC SQL
             INCLUDE CUSTOMER
            END-EXEC.
 
+          EXEC SQL
+            INCLUDE CUSTOMER_SECURE
+           END-EXEC.
+
           EXEC SQL
             INCLUDE SQLCA
            END-EXEC.
@@ -80,11 +137,16 @@
            PERFORM 1500-READ-INPUT
               THRU 1500-EXIT
 
-           IF NOT END-OF-INP
+           PERFORM UNTIL END-OF-INP
+              ADD 1 TO WS-READ-COUNT
               PERFORM 2000-MAIN-PARA
                  THRU 2000-EXIT
-           END-IF
+              PERFORM 1500-READ-INPUT
+                 THRU 1500-EXIT
+           END-PERFORM
 
+           PERFORM 8000-PRINT-SUMMARY
+              THRU 8000-EXIT
            PERFORM 9000-END-PARA
            .
        0001-MAIN-EXIT.
@@ -92,6 +154,11 @@
 
        1000-INITIALIZATION.
            INITIALIZE WS-SWITCHES
+           INITIALIZE WS-COUNTS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(9:6) TO WS-SEED-TEXT
+           COMPUTE WS-RANDOM-SEED = FUNCTION NUMVAL (WS-SEED-TEXT)
+           MOVE FUNCTION RANDOM (WS-RANDOM-SEED) TO WS-PASSWORD-NUM
            PERFORM 1100-OPEN-FILES
               THRU 1100-EXIT
            .
@@ -107,6 +174,14 @@
               DISPLAY 'INVALID FILE STATUS ON OPEN INPUT:' FS-INPUT01
               PERFORM 9000-END-PARA
            END-IF
+
+           OPEN OUTPUT REJECT-FILE
+
+           IF NOT REJ-OK
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN REJECT:' FS-REJECT
+              PERFORM 9000-END-PARA
+           END-IF
            .
        1100-EXIT.
            EXIT.
@@ -126,6 +201,82 @@
 
        2000-MAIN-PARA.
 
+           PERFORM 2100-EDIT-INPUT
+              THRU 2100-EXIT
+
+           IF EDIT-FAILED
+              MOVE 0001 TO WS-STATUS-CODE
+              PERFORM 3900-WRITE-REJECT
+                 THRU 3900-EXIT
+           ELSE
+              PERFORM 2500-BUILD-CUST-DETAILS
+                 THRU 2500-EXIT
+           END-IF
+
+           PERFORM 2900-DISPLAY-STATUS
+              THRU 2900-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+       2900-DISPLAY-STATUS.
+
+           CALL WS-DISPLAY-STATUS-PGM USING IN-CUST-NUMBER
+                                             WS-STATUS-CODE
+           .
+       2900-EXIT.
+           EXIT.
+
+       2100-EDIT-INPUT.
+
+           SET EDIT-OK TO TRUE
+           MOVE SPACES TO REJ-REASON
+
+           IF IN-CUST-DOB = SPACES
+              OR IN-CUST-DOB(5:1) NOT = '-'
+              OR IN-CUST-DOB(8:1) NOT = '-'
+              OR IN-CUST-DOB(1:4)  IS NOT NUMERIC
+              OR IN-CUST-DOB(6:2)  IS NOT NUMERIC
+              OR IN-CUST-DOB(9:2)  IS NOT NUMERIC
+              SET EDIT-FAILED TO TRUE
+              MOVE 'INVALID DOB' TO REJ-REASON
+           ELSE
+      *    Field shape is fine - confirm it is an actual calendar
+      *    date (rejects e.g. 2024-02-30) via FUNCTION TEST-DATE-
+      *    YYYYMMDD, which wants an unpunctuated YYYYMMDD value.
+              STRING IN-CUST-DOB(1:4) IN-CUST-DOB(6:2) IN-CUST-DOB(9:2)
+                 DELIMITED BY SIZE INTO WS-DOB-YYYYMMDD
+              MOVE FUNCTION TEST-DATE-YYYYMMDD (WS-DOB-YYYYMMDD)
+                 TO WS-DOB-TEST-RESULT
+              IF WS-DOB-TEST-RESULT NOT = 0
+                 SET EDIT-FAILED TO TRUE
+                 MOVE 'INVALID DOB' TO REJ-REASON
+              END-IF
+           END-IF
+
+           IF IN-CUST-POSTCODE = SPACES
+              SET EDIT-FAILED TO TRUE
+              MOVE 'INVALID POSTCODE' TO REJ-REASON
+           ELSE
+              MOVE 'N' TO WS-COUNTRY-FOUND
+              PERFORM VARYING WS-COUNTRY-IX FROM 1 BY 1
+                      UNTIL WS-COUNTRY-IX > 4
+                 IF FUNCTION UPPER-CASE (IN-CUST-POSTCODE(1:2)) =
+                         WS-VALID-COUNTRY-CODE (WS-COUNTRY-IX)
+                    MOVE 'Y' TO WS-COUNTRY-FOUND
+                 END-IF
+              END-PERFORM
+              IF WS-COUNTRY-FOUND = 'N'
+                 SET EDIT-FAILED TO TRUE
+                 MOVE 'INVALID POSTCODE' TO REJ-REASON
+              END-IF
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
+
+       2500-BUILD-CUST-DETAILS.
+
            INITIALIZE DCLCUSTOMER.
            MOVE IN-CUST-NUMBER   TO DCL-CUSTOMERNUMBER
            MOVE IN-CUST-FNAME    TO DCL-FIRSTNAME
@@ -151,7 +302,7 @@
            PERFORM 3000-INS-CUST-DETAILS
               THRU 3000-EXIT
             .
-       2000-EXIT.
+       2500-EXIT.
            EXIT.
 
        3000-INS-CUST-DETAILS.
@@ -186,19 +337,153 @@
            Evaluate SQLCODE
              When 0
                DISPLAY 'SUCCESSFUL INSERT'
+               MOVE 0000 TO WS-STATUS-CODE
+               ADD 1 TO WS-INSERT-COUNT
+               PERFORM 3200-INS-CUST-SECURE
+                  THRU 3200-EXIT
+      * Customer number already on file - treat this record as an
+      * update rather than rejecting it.
+             When -803
+               DISPLAY 'DUPLICATE KEY - UPDATING EXISTING CUSTOMER'
+               PERFORM 3100-UPD-CUST-DETAILS
+                  THRU 3100-EXIT
              When Other
                MOVE 0001 TO WS-STATUS-CODE
 
                DISPLAY 'INVALID SQLCODE:' SQLCODE
-               PERFORM 9000-END-PARA
+               MOVE 'DB2 INSERT FAILED   ' TO REJ-REASON
+               PERFORM 3900-WRITE-REJECT
+                  THRU 3900-EXIT
            END-Evaluate.
 
        3000-EXIT.
            EXIT.
 
+       3200-INS-CUST-SECURE.
+
+           PERFORM 3250-GENERATE-TEMP-PASSWORD
+              THRU 3250-EXIT
+
+           INITIALIZE DCLCUSTOMER-SECURE.
+           MOVE DCL-CUSTOMERNUMBER  TO DCLSEC-CUSTOMERNUMBER
+           MOVE WS-TEMP-PASSWORD    TO DCLSEC-CUSTOMERPASS
+      *    'E' - the system-generated password is expired on issue,
+      *    forcing the customer to change it (via LGVPWD01) before it
+      *    is usable.
+           MOVE 'E'                 TO DCLSEC-STATE-INDICATOR
+           MOVE 0                   TO DCLSEC-PASS-CHANGES
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_SECURE
+               (CUSTOMERNUMBER
+               ,CUSTOMERPASS
+               ,STATE_INDICATOR
+               ,PASS_CHANGES)
+               VALUES (
+                     :DCLSEC-CUSTOMERNUMBER
+                    ,:DCLSEC-CUSTOMERPASS
+                    ,:DCLSEC-STATE-INDICATOR
+                    ,:DCLSEC-PASS-CHANGES)
+           END-EXEC.
+
+           DISPLAY 'CUSTOMER_SECURE SQLCODE:' SQLCODE
+           IF SQLCODE NOT = 0
+               DISPLAY 'INVALID SQLCODE ON CUSTOMER_SECURE INSERT:'
+                        SQLCODE
+           END-IF
+           .
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * A fixed literal password shared by every new customer would let
+      * anyone who learns (or, since CUSTOMERNUMBER is sequential,
+      * guesses) a newly-added customer's number log in and change the
+      * password before the real customer ever does. FUNCTION RANDOM,
+      * seeded once at start-up from the time of day (1000-
+      * INITIALIZATION), is called again here with no argument so each
+      * customer in the run gets its own unpredictable value.
+      *----------------------------------------------------------------*
+       3250-GENERATE-TEMP-PASSWORD.
+           COMPUTE WS-PASSWORD-NUM = FUNCTION RANDOM * 99999999
+           MOVE SPACES TO WS-TEMP-PASSWORD
+           STRING 'TMP' WS-PASSWORD-NUM DELIMITED BY SIZE
+              INTO WS-TEMP-PASSWORD
+           .
+       3250-EXIT.
+           EXIT.
+
+       3100-UPD-CUST-DETAILS.
+
+           EXEC SQL
+               UPDATE CUSTOMER
+               SET FIRSTNAME    = :DCL-FIRSTNAME
+                  ,LASTNAME     = :DCL-LASTNAME
+                  ,DATEOFBIRTH  = :DCL-DATEOFBIRTH
+                  ,HOUSENAME    = :DCL-HOUSENAME
+                  ,HOUSENUMBER  = :DCL-HOUSENUMBER
+                  ,POSTCODE     = :DCL-POSTCODE
+                  ,PHONEHOME    = :DCL-PHONEHOME
+                  ,PHONEMOBILE  = :DCL-PHONEMOBILE
+                  ,EMAILADDRESS = :DCL-EMAILADDRESS
+               WHERE CUSTOMERNUMBER = :DCL-CUSTOMERNUMBER
+           END-EXEC.
+
+           DISPLAY 'UPDATE SQLCODE:' SQLCODE
+           IF SQLCODE = 0
+               DISPLAY 'SUCCESSFUL UPDATE'
+               MOVE 0000 TO WS-STATUS-CODE
+               ADD 1 TO WS-UPDATE-COUNT
+           ELSE
+               MOVE 0001 TO WS-STATUS-CODE
+               DISPLAY 'INVALID SQLCODE ON UPDATE:' SQLCODE
+               MOVE 'DB2 UPDATE FAILED   ' TO REJ-REASON
+               PERFORM 3900-WRITE-REJECT
+                  THRU 3900-EXIT
+           END-IF
+           .
+       3100-EXIT.
+           EXIT.
+
+       3900-WRITE-REJECT.
+
+           MOVE WS-IN-REC TO REJ-IN-REC
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+       3900-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+
+           DISPLAY 'RECORDS READ:      ' WS-READ-COUNT
+           DISPLAY 'RECORDS INSERTED:  ' WS-INSERT-COUNT
+           DISPLAY 'RECORDS UPDATED:   ' WS-UPDATE-COUNT
+           DISPLAY 'RECORDS REJECTED:  ' WS-REJECT-COUNT
+           .
+       8000-EXIT.
+           EXIT.
+
        9000-END-PARA.
 
+           CLOSE INPUT01-FILE
+           CLOSE REJECT-FILE
+           PERFORM 9100-SET-RETURN-CODE
+              THRU 9100-EXIT
            GOBACK
            .
        9000-EXIT.
            EXIT.
+
+       9100-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-REJECT-COUNT = ZEROS
+                   MOVE 0 TO RETURN-CODE
+               WHEN WS-REJECT-COUNT >= WS-READ-COUNT
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 4 TO RETURN-CODE
+           END-EVALUATE
+           .
+       9100-EXIT.
+           EXIT.
