@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-ARCHIVE.
+       AUTHOR. BOB-LAB-SAMPLES.
+       DATE-WRITTEN. 2026-08-08.
+
+      * Removes customers that have been INACTIVE for longer than the
+      * retention period from CUSTOMER.DAT, writing each one to
+      * CUSTOMER.ARC first so the data is not simply thrown away.
+      * Retention window defaults to 365 days and can be overridden by
+      * the first word of the PARM/command line, same convention as
+      * customer-records.cob's GET-RUN-OPTIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT CUSTOMER-ARCHIVE-FILE
+               ASSIGN TO "CUSTOMER.ARC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARCHIVE-REPORT
+               ASSIGN TO "ARCHIVE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID            PIC 9(10).
+           05  CUST-NAME          PIC X(30).
+           05  CUST-ADDRESS       PIC X(50).
+           05  CUST-CITY          PIC X(20).
+           05  CUST-STATE         PIC X(2).
+           05  CUST-ZIP           PIC 9(5).
+           05  CUST-BALANCE       PIC S9(7)V99.
+           05  CUST-CURRENCY      PIC X(3).
+           05  CUST-STATUS        PIC X(1).
+               88  ACTIVE            VALUE "A".
+               88  INACTIVE           VALUE "I".
+               88  SUSPENDED          VALUE "S".
+           05  CUST-LAST-ACTIVITY PIC 9(8).
+
+      * One archived customer per line, comma-delimited the same way
+      * customer-records.cob's CUSTOMER.EXT is.
+       FD  CUSTOMER-ARCHIVE-FILE.
+       01  ARCHIVE-RECORD          PIC X(100).
+
+       FD  ARCHIVE-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X  VALUE "N".
+       01  WS-CUSTOMER-STATUS   PIC XX VALUE SPACES.
+
+      * Run-time retention window, taken from the first word of the
+      * PARM/command line: number of days a customer may stay INACTIVE
+      * before being archived.
+       01  WS-CMD-LINE          PIC X(80) VALUE SPACES.
+       01  WS-RETENTION-TEXT    PIC X(8)  VALUE SPACES.
+       01  WS-RETENTION-DAYS    PIC 9(5)  VALUE 365.
+
+       01  WS-TODAY-DATE        PIC 9(8)          VALUE ZEROS.
+       01  WS-TODAY-INTEGER     PIC S9(9) COMP     VALUE ZEROS.
+       01  WS-CUTOFF-INTEGER    PIC S9(9) COMP     VALUE ZEROS.
+       01  WS-CUTOFF-DATE       PIC 9(8)          VALUE ZEROS.
+
+       01  WS-SCANNED-COUNT     PIC 9(5)  VALUE ZEROS.
+       01  WS-ARCHIVED-COUNT    PIC 9(5)  VALUE ZEROS.
+       01  WS-SKIPPED-COUNT     PIC 9(5)  VALUE ZEROS.
+       01  WS-ARCHIVED-BALANCE  PIC S9(9)V99 VALUE ZEROS.
+
+       01  WS-ARCHIVE-ID         PIC Z(9)9.
+       01  WS-ARCHIVE-BALANCE    PIC -(7)9.99.
+
+       01  DETAIL-LINE.
+           05  DTL-ID            PIC Z(9)9.
+           05  FILLER            PIC X VALUE SPACE.
+           05  DTL-NAME          PIC X(30).
+           05  FILLER            PIC X VALUE SPACE.
+           05  DTL-LAST-ACTIVITY PIC X(8).
+           05  FILLER            PIC X VALUE SPACE.
+           05  DTL-RESULT        PIC X(20).
+
+       01  SUMMARY-LINE-1.
+           05  FILLER            PIC X(20) VALUE "CUSTOMERS SCANNED: ".
+           05  SL1-SCANNED       PIC ZZZZ9.
+       01  SUMMARY-LINE-2.
+           05  FILLER            PIC X(20) VALUE "CUSTOMERS ARCHIVED:".
+           05  SL2-ARCHIVED      PIC ZZZZ9.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(16) VALUE "ARCHIVED BALANCE".
+           05  SL2-BALANCE       PIC $$$,$$$,$$9.99CR.
+       01  SUMMARY-LINE-3.
+           05  FILLER            PIC X(20) VALUE "SKIPPED (NO DATE): ".
+           05  SL3-SKIPPED       PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           PERFORM GET-RUN-OPTIONS.
+           PERFORM CALCULATE-CUTOFF-DATE.
+           PERFORM OPEN-FILES.
+           PERFORM PROCESS-RECORDS
+               UNTIL WS-EOF = "Y".
+           PERFORM PRINT-SUMMARY.
+           PERFORM CLOSE-FILES.
+           PERFORM SET-RETURN-CODE.
+           STOP RUN.
+
+       GET-RUN-OPTIONS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           IF WS-CMD-LINE NOT = SPACES
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-RETENTION-TEXT
+               IF WS-RETENTION-TEXT NOT = SPACES
+                   MOVE FUNCTION NUMVAL (WS-RETENTION-TEXT)
+                       TO WS-RETENTION-DAYS
+               END-IF
+           END-IF.
+
+       CALCULATE-CUTOFF-DATE.
+      *    Retention window measured back from today via the integer
+      *    day-number intrinsics, then converted back to YYYYMMDD so
+      *    it can compare directly against CUST-LAST-ACTIVITY.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE).
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - WS-RETENTION-DAYS.
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER (WS-CUTOFF-INTEGER).
+
+       OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE.
+           OPEN OUTPUT CUSTOMER-ARCHIVE-FILE.
+           OPEN OUTPUT ARCHIVE-REPORT.
+
+       PROCESS-RECORDS.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM EVALUATE-CUSTOMER.
+
+       EVALUATE-CUSTOMER.
+           ADD 1 TO WS-SCANNED-COUNT.
+           IF INACTIVE
+               IF CUST-LAST-ACTIVITY = ZEROS
+      *            Never-dated legacy record - can't prove it is old
+      *            enough to archive, so leave it on file.
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   MOVE "SKIPPED - NO DATE" TO DTL-RESULT
+                   PERFORM WRITE-DETAIL-LINE
+               ELSE
+                   IF CUST-LAST-ACTIVITY < WS-CUTOFF-DATE
+                       PERFORM ARCHIVE-CUSTOMER
+                   END-IF
+               END-IF
+           END-IF.
+
+       ARCHIVE-CUSTOMER.
+           PERFORM WRITE-ARCHIVE-RECORD.
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "ARCHIVE DELETE FAILED" TO DTL-RESULT
+                   PERFORM WRITE-DETAIL-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ARCHIVED-COUNT
+                   ADD CUST-BALANCE TO WS-ARCHIVED-BALANCE
+                   MOVE "ARCHIVED" TO DTL-RESULT
+                   PERFORM WRITE-DETAIL-LINE
+           END-DELETE.
+
+       WRITE-ARCHIVE-RECORD.
+           MOVE CUST-ID      TO WS-ARCHIVE-ID.
+           MOVE CUST-BALANCE TO WS-ARCHIVE-BALANCE.
+           STRING FUNCTION TRIM (WS-ARCHIVE-ID)      DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (CUST-NAME)           DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ARCHIVE-BALANCE)  DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  CUST-CURRENCY                       DELIMITED BY SIZE
+                  ","                                 DELIMITED BY SIZE
+                  CUST-LAST-ACTIVITY                  DELIMITED BY SIZE
+               INTO ARCHIVE-RECORD
+           END-STRING.
+           WRITE ARCHIVE-RECORD.
+
+       WRITE-DETAIL-LINE.
+           MOVE CUST-ID            TO DTL-ID.
+           MOVE CUST-NAME          TO DTL-NAME.
+           MOVE CUST-LAST-ACTIVITY TO DTL-LAST-ACTIVITY.
+           MOVE DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       PRINT-SUMMARY.
+           MOVE WS-SCANNED-COUNT  TO SL1-SCANNED.
+           MOVE SUMMARY-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-ARCHIVED-COUNT   TO SL2-ARCHIVED.
+           MOVE WS-ARCHIVED-BALANCE TO SL2-BALANCE.
+           MOVE SUMMARY-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-SKIPPED-COUNT TO SL3-SKIPPED.
+           MOVE SUMMARY-LINE-3 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-ARCHIVE-FILE.
+           CLOSE ARCHIVE-REPORT.
+
+       SET-RETURN-CODE.
+           IF WS-ARCHIVED-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
