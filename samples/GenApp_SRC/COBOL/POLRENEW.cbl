@@ -0,0 +1,196 @@
+      ******************************************************************
+      *                                                                *
+      *                 Policy Renewal Notice Batch Job                *
+      *                                                                *
+      *   Scans the POLICY table for policies expiring within the     *
+      *   next 30 days and writes one renewal-notice line per policy  *
+      *   to POLRENEW.RPT, joined back to CUSTOMER for the mailing    *
+      *   details.                                                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLRENEW.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RENEWAL-REPORT
+               ASSIGN TO "POLRENEW.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RENEWAL-REPORT.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+       01  WS-RUN-DATE                PIC X(10).
+
+       01  WS-COUNTS.
+           05 WS-DUE-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-CURSOR-STATUS.
+           05 WS-EOF-CURSOR            PIC X(01) VALUE 'N'.
+             88 END-OF-CURSOR                     VALUE 'Y'.
+           05 WS-SQL-ERROR-FLAG        PIC X(01) VALUE 'N'.
+             88 SQL-ERROR-OCCURRED                VALUE 'Y'.
+
+      * Host variables for the cursor fetch - policy joined to the
+      * owning customer, same field lengths as DECLARE.cpy/CUSTOMER.cpy
+       01  WS-POLICY-NUM               PIC S9(9) USAGE COMP.
+       01  WS-CUSTOMER-NUM             PIC S9(9) USAGE COMP.
+       01  WS-EXPIRY-DATE              PIC X(10).
+       01  WS-POLICY-TYPE              PIC X(01).
+       01  WS-FIRST-NAME               PIC X(10).
+       01  WS-LAST-NAME                PIC X(20).
+       01  WS-HOUSE-NAME               PIC X(20).
+       01  WS-HOUSE-NUMBER             PIC X(04).
+       01  WS-POSTCODE                 PIC X(08).
+
+       01  RENEWAL-NOTICE-LINE.
+           05 RNL-POLICY-NUM           PIC Z(9)9.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 RNL-POLICY-TYPE          PIC X.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 RNL-CUSTOMER-NUM         PIC Z(9)9.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 RNL-FIRST-NAME           PIC X(10).
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 RNL-LAST-NAME            PIC X(20).
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 RNL-EXPIRY-DATE          PIC X(10).
+
+       01  SUMMARY-LINE.
+           05 FILLER                  PIC X(25)
+               VALUE 'POLICIES DUE FOR RENEWAL:'.
+           05 SUMMARY-DUE-COUNT       PIC ZZZ,ZZ9.
+
+           EXEC SQL
+               DECLARE RENEWAL-CURSOR CURSOR FOR
+               SELECT P.POLICYNUMBER, P.CUSTOMERNUMBER,
+                      P.EXPIRYDATE, P.POLICYTYPE,
+                      C.FIRSTNAME, C.LASTNAME,
+                      C.HOUSENAME, C.HOUSENUMBER, C.POSTCODE
+                 FROM POLICY P, CUSTOMER C
+                WHERE P.CUSTOMERNUMBER = C.CUSTOMERNUMBER
+                  AND P.EXPIRYDATE BETWEEN CURRENT DATE
+                                        AND CURRENT DATE + 30 DAYS
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+           PERFORM 1500-FETCH-NEXT-POLICY
+              THRU 1500-EXIT
+
+           PERFORM UNTIL END-OF-CURSOR
+              PERFORM 2000-WRITE-NOTICE
+                 THRU 2000-EXIT
+              PERFORM 1500-FETCH-NEXT-POLICY
+                 THRU 1500-EXIT
+           END-PERFORM
+
+           PERFORM 8000-PRINT-SUMMARY
+              THRU 8000-EXIT
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-OPEN-FILES
+              THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT RENEWAL-REPORT.
+
+           EXEC SQL
+               OPEN RENEWAL-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID SQLCODE ON OPEN CURSOR:' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR-FLAG
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-FETCH-NEXT-POLICY.
+
+           EXEC SQL
+               FETCH RENEWAL-CURSOR
+               INTO :WS-POLICY-NUM, :WS-CUSTOMER-NUM,
+                    :WS-EXPIRY-DATE, :WS-POLICY-TYPE,
+                    :WS-FIRST-NAME, :WS-LAST-NAME,
+                    :WS-HOUSE-NAME, :WS-HOUSE-NUMBER, :WS-POSTCODE
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET END-OF-CURSOR TO TRUE
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'INVALID SQLCODE ON FETCH:' SQLCODE
+                 MOVE 'Y' TO WS-SQL-ERROR-FLAG
+                 PERFORM 9000-END-PARA
+              END-IF
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-WRITE-NOTICE.
+
+           MOVE WS-POLICY-NUM    TO RNL-POLICY-NUM
+           MOVE WS-POLICY-TYPE   TO RNL-POLICY-TYPE
+           MOVE WS-CUSTOMER-NUM  TO RNL-CUSTOMER-NUM
+           MOVE WS-FIRST-NAME    TO RNL-FIRST-NAME
+           MOVE WS-LAST-NAME     TO RNL-LAST-NAME
+           MOVE WS-EXPIRY-DATE   TO RNL-EXPIRY-DATE
+           MOVE RENEWAL-NOTICE-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-DUE-COUNT
+           .
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+
+           MOVE WS-DUE-COUNT TO SUMMARY-DUE-COUNT
+           MOVE SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           EXEC SQL
+               CLOSE RENEWAL-CURSOR
+           END-EXEC.
+           CLOSE RENEWAL-REPORT.
+           IF SQL-ERROR-OCCURRED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
