@@ -0,0 +1,125 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *              Maintain GENACNTL control bounds                  *
+      *                                                                *
+      * Lets an operator set the LOW/HIGH customer numbers that        *
+      * LGICVS01 picks its random customer from, by rewriting the      *
+      * GENACNTL control TSQ it reads.                                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGMCNTL1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  STSQ.
+         03  STSQ-NAME                 PIC X(8) Value 'GENACNTL'.
+
+       01  WRITE-MSG-E               PIC X(20) Value '**** GENAPP CNTL'.
+       01  WRITE-MSG-L.
+         03 FILLER                     PIC X(13) Value 'LOW CUSTOMER='.
+         03 WRITE-MSG-LOW              PIC 9(10).
+       01  WRITE-MSG-H.
+         03 FILLER                     PIC X(14) Value 'HIGH CUSTOMER='.
+         03 WRITE-MSG-HIGH             PIC 9(10).
+
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.
+       01  WS-ITEM-COUNT                PIC S9(4) COMP VALUE +0.
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           03 CA-RETURN-CODE           PIC 9(2).
+           03 CA-LOW                   PIC 9(10).
+           03 CA-HIGH                  PIC 9(10).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF.
+
+           MOVE '00' TO CA-RETURN-CODE.
+
+      * Reject nonsense bounds before touching the TSQ
+           IF CA-LOW = ZEROS OR CA-HIGH = ZEROS OR CA-LOW > CA-HIGH
+               MOVE '90' TO CA-RETURN-CODE
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           EXEC CICS ENQ Resource(STSQ-NAME)
+                         Length(Length Of STSQ-NAME)
+           END-EXEC.
+
+      * Clear out whatever is on the queue today, then lay down the
+      * new LOW/HIGH pair the same way LGICVS01 does on first use.
+           EXEC CICS HANDLE CONDITION QIDERR(SKIP-DELETE) END-EXEC.
+           EXEC CICS DELETEQ TS QUEUE(STSQ-NAME) END-EXEC.
+       SKIP-DELETE.
+
+           MOVE CA-LOW  TO WRITE-MSG-LOW.
+           MOVE CA-HIGH TO WRITE-MSG-HIGH.
+
+      * Item 1 must be the same header/eyecatcher item LGICVS01's
+      * RANDOM-LOOKUP reads as a pure existence probe - without it,
+      * RANDOM-LOOKUP's Item(1) read consumes the LOW item instead,
+      * and WS-Cust-Low never picks up the new bound.
+           EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
+                     FROM(WRITE-MSG-E)
+                     RESP(WS-RESP)
+                     LENGTH(20)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '91' TO CA-RETURN-CODE
+           END-IF.
+
+           EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
+                     FROM(WRITE-MSG-L)
+                     RESP(WS-RESP)
+                     LENGTH(23)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '91' TO CA-RETURN-CODE
+           END-IF.
+
+           EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
+                     FROM(WRITE-MSG-H)
+                     RESP(WS-RESP)
+                     LENGTH(24)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '91' TO CA-RETURN-CODE
+           END-IF.
+
+           EXEC CICS DEQ Resource(STSQ-NAME)
+                         Length(Length Of STSQ-NAME)
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
