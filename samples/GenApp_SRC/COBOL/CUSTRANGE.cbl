@@ -0,0 +1,245 @@
+      ******************************************************************
+      *                                                                *
+      *            Customer Range Report (DB2, bounded range)          *
+      *                                                                *
+      *   CUSTOMER-RECORDS-style detail/summary report, but reading a  *
+      *   caller-supplied low/high CUSTOMERNUMBER range straight from  *
+      *   the live DB2 CUSTOMER table instead of walking the whole     *
+      *   CUSTOMER.DAT flat-file extract - the DB2-side counterpart to *
+      *   LGICVS01's GENACNTL LOW/HIGH bounded range, for branch-level *
+      *   reporting without filtering the full-file report afterward.  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRANGE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-REPORT
+               ASSIGN TO "CUSTRNG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-REPORT.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-CURSOR-STATUS.
+           05 WS-EOF-CURSOR             PIC X(01) VALUE 'N'.
+             88 END-OF-CURSOR                     VALUE 'Y'.
+           05 WS-SQL-ERROR-FLAG         PIC X(01) VALUE 'N'.
+             88 SQL-ERROR-OCCURRED                VALUE 'Y'.
+
+      * Low/high CUSTOMERNUMBER range, taken from the first two words
+      * of the PARM/command line - the same bounded-range concept
+      * LGICVS01/LGMCNTL1 carry in the GENACNTL TSQ, but driving a DB2
+      * query here instead of the random-pick VSAM lookup.
+       01  WS-CMD-LINE                  PIC X(40) VALUE SPACES.
+       01  WS-LOW-TEXT                  PIC X(10) VALUE SPACES.
+       01  WS-HIGH-TEXT                 PIC X(10) VALUE SPACES.
+       01  WS-CUST-LOW                  PIC S9(9) COMP VALUE 1.
+       01  WS-CUST-HIGH                 PIC S9(9) COMP VALUE 999999999.
+
+      * Host variables for the cursor fetch
+       01  WS-CUSTNUM                   PIC S9(9) COMP.
+       01  WS-FIRSTNAME                 PIC X(10).
+       01  WS-LASTNAME                  PIC X(20).
+       01  WS-POSTCODE                  PIC X(8).
+       01  WS-PHONEMOBILE               PIC X(20).
+       01  WS-PHONEMOBILE-IND           PIC S9(4) COMP.
+       01  WS-EMAILADDRESS              PIC X(100).
+       01  WS-EMAILADDRESS-IND          PIC S9(4) COMP.
+
+       01  WS-CUSTOMER-COUNT            PIC 9(7) VALUE ZEROS.
+
+       01  REPORT-HEADER-LINE.
+           05 FILLER                    PIC X(22)
+                                         VALUE 'CUSTOMER RANGE REPORT'.
+           05 FILLER                    PIC X(20) VALUE SPACES.
+
+       01  COLUMN-HEADER-LINE.
+           05 FILLER                    PIC X(12) VALUE 'CUST NUMBER'.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(22) VALUE 'NAME'.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(10) VALUE 'POSTCODE'.
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 FILLER                    PIC X(20) VALUE 'PHONE MOBILE'.
+
+       01  DETAIL-LINE.
+           05 DET-CUST-NUM              PIC Z(9)9.
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 DET-NAME                  PIC X(31).
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 DET-POSTCODE              PIC X(8).
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 DET-PHONE-MOBILE          PIC X(20).
+
+       01  RANGE-LINE.
+           05 FILLER                    PIC X(15)
+                                         VALUE 'RANGE REQUESTED'.
+           05 FILLER                    PIC X(2)  VALUE ': '.
+           05 RNL-LOW                   PIC Z(9)9.
+           05 FILLER                    PIC X(4)  VALUE ' TO '.
+           05 RNL-HIGH                  PIC Z(9)9.
+
+       01  SUMMARY-LINE.
+           05 FILLER                    PIC X(20) VALUE
+               'CUSTOMERS IN RANGE:'.
+           05 SUM-COUNT                 PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+           PERFORM 1500-FETCH-NEXT-CUSTOMER
+              THRU 1500-EXIT
+
+           PERFORM UNTIL END-OF-CURSOR
+              PERFORM 2000-PRINT-CUSTOMER
+                 THRU 2000-EXIT
+              PERFORM 1500-FETCH-NEXT-CUSTOMER
+                 THRU 1500-EXIT
+           END-PERFORM
+
+           PERFORM 8000-PRINT-SUMMARY
+              THRU 8000-EXIT
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           PERFORM 1100-GET-RUN-OPTIONS
+              THRU 1100-EXIT
+
+           OPEN OUTPUT RANGE-REPORT
+           MOVE REPORT-HEADER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CUST-LOW  TO RNL-LOW
+           MOVE WS-CUST-HIGH TO RNL-HIGH
+           MOVE RANGE-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE COLUMN-HEADER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           EXEC SQL
+               DECLARE RANGE-CURSOR CURSOR FOR
+               SELECT CUSTOMERNUMBER, FIRSTNAME, LASTNAME,
+                      POSTCODE, PHONEMOBILE, EMAILADDRESS
+                 FROM CUSTOMER
+                WHERE CUSTOMERNUMBER BETWEEN :WS-CUST-LOW
+                                          AND :WS-CUST-HIGH
+                ORDER BY CUSTOMERNUMBER
+           END-EXEC
+
+           EXEC SQL
+               OPEN RANGE-CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY '1000-INITIALIZATION:'
+              DISPLAY 'INVALID SQLCODE ON OPEN CURSOR:' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR-FLAG
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+
+      *    PARM layout: LOW-CUSTOMER-NUM HIGH-CUSTOMER-NUM
+      *    e.g. "0001000001 0001000100" for one branch's block of
+      *    accounts. Defaults to the widest possible range if the PARM
+      *    is blank or unparseable, same "fall back rather than abend"
+      *    convention as customer-records.cob's GET-RUN-OPTIONS.
+       1100-GET-RUN-OPTIONS.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+           IF WS-CMD-LINE NOT = SPACES
+              UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                  INTO WS-LOW-TEXT WS-HIGH-TEXT
+              IF WS-LOW-TEXT NOT = SPACES
+                 MOVE FUNCTION NUMVAL (WS-LOW-TEXT) TO WS-CUST-LOW
+              END-IF
+              IF WS-HIGH-TEXT NOT = SPACES
+                 MOVE FUNCTION NUMVAL (WS-HIGH-TEXT) TO WS-CUST-HIGH
+              END-IF
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-FETCH-NEXT-CUSTOMER.
+
+           EXEC SQL
+               FETCH RANGE-CURSOR
+               INTO :WS-CUSTNUM, :WS-FIRSTNAME, :WS-LASTNAME,
+                    :WS-POSTCODE,
+                    :WS-PHONEMOBILE :WS-PHONEMOBILE-IND,
+                    :WS-EMAILADDRESS :WS-EMAILADDRESS-IND
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET END-OF-CURSOR TO TRUE
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'INVALID SQLCODE ON FETCH:' SQLCODE
+                 MOVE 'Y' TO WS-SQL-ERROR-FLAG
+                 PERFORM 9000-END-PARA
+              END-IF
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-PRINT-CUSTOMER.
+           ADD 1 TO WS-CUSTOMER-COUNT
+           MOVE WS-CUSTNUM  TO DET-CUST-NUM
+           STRING WS-FIRSTNAME DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-LASTNAME  DELIMITED BY SIZE
+               INTO DET-NAME
+           MOVE WS-POSTCODE TO DET-POSTCODE
+           IF WS-PHONEMOBILE-IND >= 0
+              MOVE WS-PHONEMOBILE TO DET-PHONE-MOBILE
+           ELSE
+              MOVE SPACES TO DET-PHONE-MOBILE
+           END-IF
+           MOVE DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+           MOVE WS-CUSTOMER-COUNT TO SUM-COUNT
+           MOVE SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           EXEC SQL
+               CLOSE RANGE-CURSOR
+           END-EXEC.
+           CLOSE RANGE-REPORT.
+           IF SQL-ERROR-OCCURRED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
