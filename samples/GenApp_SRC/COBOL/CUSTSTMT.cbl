@@ -0,0 +1,196 @@
+      ******************************************************************
+      *                                                                *
+      *           Combined Customer + Policy Statement Extract         *
+      *                                                                *
+      *   Scans the CUSTOMER table joined to POLICY and writes one     *
+      *   extract line per policy, carrying the owning customer's      *
+      *   mailing details on every line, to CUSTSTMT.RPT.               *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-REPORT
+               ASSIGN TO "CUSTSTMT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-RUN-DATE                 PIC X(10).
+
+       01  WS-COUNTS.
+           05 WS-EXTRACT-COUNT         PIC 9(07) VALUE 0.
+
+       01  WS-CURSOR-STATUS.
+           05 WS-EOF-CURSOR            PIC X(01) VALUE 'N'.
+             88 END-OF-CURSOR                     VALUE 'Y'.
+           05 WS-SQL-ERROR-FLAG        PIC X(01) VALUE 'N'.
+             88 SQL-ERROR-OCCURRED                VALUE 'Y'.
+
+      * Host variables for the cursor fetch - customer joined to each
+      * policy it owns, same field lengths as DECLARE.cpy/CUSTOMER.cpy
+       01  WS-CUSTOMER-NUM             PIC S9(9) USAGE COMP.
+       01  WS-FIRST-NAME               PIC X(10).
+       01  WS-LAST-NAME                PIC X(20).
+       01  WS-POSTCODE                 PIC X(08).
+       01  WS-POLICY-NUM               PIC S9(9) USAGE COMP.
+       01  WS-POLICY-TYPE              PIC X(01).
+       01  WS-ISSUE-DATE                PIC X(10).
+       01  WS-EXPIRY-DATE              PIC X(10).
+
+       01  EXTRACT-DETAIL-LINE.
+           05 XDL-CUSTOMER-NUM         PIC Z(9)9.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 XDL-FIRST-NAME           PIC X(10).
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 XDL-LAST-NAME            PIC X(20).
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 XDL-POSTCODE             PIC X(08).
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 XDL-POLICY-NUM           PIC Z(9)9.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 XDL-POLICY-TYPE          PIC X.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 XDL-EXPIRY-DATE          PIC X(10).
+
+       01  SUMMARY-LINE.
+           05 FILLER                  PIC X(24)
+               VALUE 'STATEMENT LINES WRITTEN:'.
+           05 SUMMARY-EXTRACT-COUNT  PIC ZZZ,ZZ9.
+
+           EXEC SQL
+               DECLARE STATEMENT-CURSOR CURSOR FOR
+               SELECT C.CUSTOMERNUMBER, C.FIRSTNAME, C.LASTNAME,
+                      C.POSTCODE,
+                      P.POLICYNUMBER, P.POLICYTYPE,
+                      P.ISSUEDATE, P.EXPIRYDATE
+                 FROM CUSTOMER C, POLICY P
+                WHERE C.CUSTOMERNUMBER = P.CUSTOMERNUMBER
+                ORDER BY C.CUSTOMERNUMBER, P.POLICYNUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+           PERFORM 1500-FETCH-NEXT-LINE
+              THRU 1500-EXIT
+
+           PERFORM UNTIL END-OF-CURSOR
+              PERFORM 2000-WRITE-EXTRACT
+                 THRU 2000-EXIT
+              PERFORM 1500-FETCH-NEXT-LINE
+                 THRU 1500-EXIT
+           END-PERFORM
+
+           PERFORM 8000-PRINT-SUMMARY
+              THRU 8000-EXIT
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-OPEN-FILES
+              THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT EXTRACT-REPORT.
+
+           EXEC SQL
+               OPEN STATEMENT-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID SQLCODE ON OPEN CURSOR:' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR-FLAG
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-FETCH-NEXT-LINE.
+
+           EXEC SQL
+               FETCH STATEMENT-CURSOR
+               INTO :WS-CUSTOMER-NUM, :WS-FIRST-NAME, :WS-LAST-NAME,
+                    :WS-POSTCODE,
+                    :WS-POLICY-NUM, :WS-POLICY-TYPE,
+                    :WS-ISSUE-DATE, :WS-EXPIRY-DATE
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET END-OF-CURSOR TO TRUE
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'INVALID SQLCODE ON FETCH:' SQLCODE
+                 MOVE 'Y' TO WS-SQL-ERROR-FLAG
+                 PERFORM 9000-END-PARA
+              END-IF
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-WRITE-EXTRACT.
+
+           MOVE WS-CUSTOMER-NUM  TO XDL-CUSTOMER-NUM
+           MOVE WS-FIRST-NAME    TO XDL-FIRST-NAME
+           MOVE WS-LAST-NAME     TO XDL-LAST-NAME
+           MOVE WS-POSTCODE      TO XDL-POSTCODE
+           MOVE WS-POLICY-NUM    TO XDL-POLICY-NUM
+           MOVE WS-POLICY-TYPE   TO XDL-POLICY-TYPE
+           MOVE WS-EXPIRY-DATE   TO XDL-EXPIRY-DATE
+           MOVE EXTRACT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-EXTRACT-COUNT
+           .
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+
+           MOVE WS-EXTRACT-COUNT TO SUMMARY-EXTRACT-COUNT
+           MOVE SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           EXEC SQL
+               CLOSE STATEMENT-CURSOR
+           END-EXEC.
+           CLOSE EXTRACT-REPORT.
+           IF SQL-ERROR-OCCURRED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
