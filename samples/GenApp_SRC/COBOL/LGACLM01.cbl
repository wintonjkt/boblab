@@ -0,0 +1,252 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *                     Claims Intake                              *
+      *                                                                *
+      *   Business logic for recording a new claim against a policy.  *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGACLM01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGACLM01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +560.
+
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.
+       01  WS-POLICY-COUNT             PIC S9(9) COMP VALUE +0.
+       01  WS-MAX-CLAIM-NUM            PIC S9(9) COMP VALUE +0.
+      * Bounded retry count for INSERT-CLAIM's MAX()+1 key generation,
+      * which can collide with a concurrent insert (SQLCODE -803).
+       01  WS-KEY-RETRY-COUNT          PIC 9(2)  VALUE 0.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Audit trail of every claim intake, via the same LGSTSQ helper *
+      * LGACUS01/LGUCUS01/LGDCUS01 already use.                        *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           03 AUD-DATE                  PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TIME                  PIC X(6).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TRANSID               PIC X(4).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-POLICY-NUM            PIC 9(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-CLAIM-NUM             PIC 9(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-RETURN-CODE           PIC X(2).
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03 CA-RETURN-CODE           PIC 9(2).
+           03 CA-POLICY-NUM            PIC 9(10).
+           03 CA-CLAIM-NUM             PIC 9(10).
+           03 CA-CLAIM-DATE            PIC X(10).
+           03 CA-VALUE                 PIC 9(9).
+           03 CA-PAID                  PIC 9(9).
+           03 CA-CAUSE                 PIC X(255).
+           03 CA-OBSERVATIONS          PIC X(255).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * The policy being claimed against has to exist                  *
+      *----------------------------------------------------------------*
+           PERFORM CHECK-POLICY-EXISTS.
+           IF CA-RETURN-CODE > 0
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Record the claim                                                *
+      *----------------------------------------------------------------*
+           PERFORM INSERT-CLAIM.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       CHECK-POLICY-EXISTS.
+           MOVE 0 TO WS-POLICY-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-POLICY-COUNT
+                 FROM POLICY
+                WHERE POLICYNUMBER = :CA-POLICY-NUM
+           END-EXEC.
+           IF WS-POLICY-COUNT = 0
+               MOVE '86' TO CA-RETURN-CODE
+           END-IF.
+       CHECK-POLICY-EXISTS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INSERT-CLAIM.
+      * Next claim number is highest-on-file plus one, which two
+      * concurrent claim adds can compute identically and then both
+      * try to insert, so SQLCODE -803 (duplicate key) is retried
+      * with a freshly re-read MAX() rather than treated as a hard
+      * failure - bounded so a genuine failure still falls through
+      * to the suspense queue instead of looping forever.
+           MOVE 0 TO WS-KEY-RETRY-COUNT.
+           PERFORM INSERT-CLAIM-ATTEMPT.
+           PERFORM WITH TEST BEFORE
+                   UNTIL SQLCODE NOT = -803
+                      OR WS-KEY-RETRY-COUNT >= 5
+               PERFORM INSERT-CLAIM-ATTEMPT
+           END-PERFORM.
+
+           IF SQLCODE NOT = 0
+               MOVE '87' TO CA-RETURN-CODE
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF.
+       INSERT-CLAIM-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INSERT-CLAIM-ATTEMPT.
+           ADD 1 TO WS-KEY-RETRY-COUNT.
+           MOVE 0 TO WS-MAX-CLAIM-NUM.
+           EXEC SQL
+               SELECT MAX(CLAIMNUMBER)
+                 INTO :WS-MAX-CLAIM-NUM
+                 FROM CLAIM
+           END-EXEC.
+           ADD 1 TO WS-MAX-CLAIM-NUM.
+           MOVE WS-MAX-CLAIM-NUM TO CA-CLAIM-NUM.
+
+           EXEC SQL
+               INSERT INTO CLAIM
+               (CLAIMNUMBER
+               ,POLICYNUMBER
+               ,CLAIMDATE
+               ,PAID
+               ,VALUE
+               ,CAUSE
+               ,OBSERVATIONS)
+               VALUES (
+                     :CA-CLAIM-NUM
+                    ,:CA-POLICY-NUM
+                    ,:CA-CLAIM-DATE
+                    ,:CA-PAID
+                    ,:CA-VALUE
+                    ,:CA-CAUSE
+                    ,:CA-OBSERVATIONS)
+           END-EXEC.
+       INSERT-CLAIM-ATTEMPT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * A rejected claim insert is queued to LGSUSP so a later job can *
+      * replay it instead of losing it, same convention as the        *
+      * customer add/update/delete transactions.                       *
+      *================================================================*
+       WRITE-SUSPENSE-RECORD.
+           EXEC CICS WRITEQ TS
+                     QUEUE('LGSUSP')
+                     FROM(DFHCOMMAREA)
+                     LENGTH(WS-CALEN)
+           END-EXEC.
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write one audit record per claim intake to the LGAUDIT TSQ via *
+      * the LGSTSQ helper.                                             *
+      *================================================================*
+       WRITE-AUDIT-TRAIL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE        TO AUD-DATE
+           MOVE WS-TIME        TO AUD-TIME
+           MOVE WS-TRANSID     TO AUD-TRANSID
+           MOVE CA-POLICY-NUM  TO AUD-POLICY-NUM
+           MOVE CA-CLAIM-NUM   TO AUD-CLAIM-NUM
+           MOVE CA-RETURN-CODE TO AUD-RETURN-CODE
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(AUDIT-RECORD)
+                     LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       WRITE-AUDIT-TRAIL-EXIT.
+           EXIT.
