@@ -82,6 +82,16 @@
       *    Include copybook for defintion of customer details length
            COPY LGPOLICY.
 
+      * Valid postcode/country prefixes for CHECK-FIRST-COBOL, held as
+      * a table instead of a hardcoded IF chain so a new country can be
+      * added without touching the logic.
+       01  WS-VALID-COUNTRY-LIST.
+           03 FILLER                   PIC X(8)  VALUE 'GBUSUKDN'.
+       01  WS-VALID-COUNTRY-CODES REDEFINES WS-VALID-COUNTRY-LIST.
+           03 WS-VALID-COUNTRY-CODE    PIC X(2) OCCURS 4 TIMES.
+       01  WS-COUNTRY-IX               PIC 9(2) VALUE 0.
+       01  WS-COUNTRY-FOUND            PIC X    VALUE 'N'.
+
       *----------------------------------------------------------------*
       * Response from sub-routines                                     *
       *----------------------------------------------------------------*
@@ -89,6 +99,63 @@
            03 WS-RESPONSE-CODE         PIC 9(2).
            03 WS-RESPONSE-MESSAGE      PIC X(78).
 
+      *----------------------------------------------------------------*
+      * Duplicate-customer check, run before INSERT-CUSTOMER           *
+      *----------------------------------------------------------------*
+       01  WS-DUP-COUNT                PIC S9(4) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Policy count for the commarea, populated after INSERT-CUSTOMER *
+      *----------------------------------------------------------------*
+       01  WS-POLICY-COUNT             PIC S9(4) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+      * Audit trail of every add attempt, one TSQ record per outcome,  *
+      * written through the same LGSTSQ helper WRITE-ERROR-MESSAGE     *
+      * uses.                                                          *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           03 AUD-DATE                  PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TIME                  PIC X(6).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TRANSID               PIC X(4).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TERMID                PIC X(4).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TASKNUM               PIC 9(7).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-CUSTOMER-NUM          PIC 9(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-CUSTNAME              PIC X(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-POSTCODE              PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-RETURN-CODE           PIC X(2).
+
+      *----------------------------------------------------------------*
+      * Welcome notification dropped onto an outbound queue once a new *
+      * customer is successfully added, so onboarding email/SMS is     *
+      * triggered from the same transaction instead of a manual        *
+      * follow-up task.                                                *
+      *----------------------------------------------------------------*
+       01  WELCOME-NOTIFICATION-RECORD.
+           03 WN-CUSTOMER-NUM           PIC X(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 WN-FIRST-NAME             PIC X(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 WN-EMAIL-ADDRESS          PIC X(100).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 WN-PHONE-MOBILE           PIC X(20).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 WN-PHONE-HOME             PIC X(20).
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
       *-----------------------WCAz-------------------------------------*
       * Variables for invoking Java programs
        01  WS-JAVA-VARIABLES.
@@ -96,6 +163,7 @@
            03 LGACJV01                 PIC X(8)  VALUE 'LGACJV01'.
            03 LGACJV02                 PIC X(8)  VALUE 'LGACJV02'.
            03 WS-STATUS                PIC X(5).
+           03 WS-STATUS-HOME           PIC X(5).
       *-----------------------WCAz-------------------------------------*
 
       ******************************************************************
@@ -146,8 +214,14 @@
            ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
 
       * if less set error return code and return to caller
+      * (no upper-bound check here: a legitimate add-customer commarea
+      * also carries CA-POLICY-DATA, a large trailing field not counted
+      * in WS-REQUIRED-CA-LEN, so EIBCALEN is routinely and correctly
+      * much larger than WS-REQUIRED-CA-LEN - see req 043/review notes
+      * in IMPLEMENTATION_STATUS.md)
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
              MOVE '98' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
              EXEC CICS RETURN END-EXEC
            END-IF
 
@@ -159,12 +233,20 @@
            If WS-RESPONSE-CODE > 0
              MOVE WS-RESPONSE-CODE TO CA-RETURN-CODE
              DISPLAY WS-RESPONSE-MESSAGE
+             PERFORM WRITE-AUDIT-TRAIL
              EXEC CICS RETURN END-EXEC
            End-if.
 
            PERFORM FRAUD-CHECK.
            If WS-STATUS NOT = 'valid'
              MOVE '81' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           End-if.
+
+           PERFORM DUPLICATE-CHECK.
+           If CA-RETURN-CODE > 0
+             PERFORM WRITE-AUDIT-TRAIL
              EXEC CICS RETURN END-EXEC
            End-if.
       *************************WCAZ*************************************
@@ -174,11 +256,19 @@
       * Call routine to Insert row in DB2 Customer table               *
            PERFORM INSERT-CUSTOMER.
            If CA-RETURN-CODE > 0
+             PERFORM WRITE-AUDIT-TRAIL
              EXEC CICS RETURN END-EXEC
            End-if.
 
+      * Return the new customer's policy summary in the commarea       *
+           PERFORM POPULATE-POLICY-SUMMARY.
+
+      * Tell the new customer they've been onboarded                   *
+           PERFORM WRITE-WELCOME-NOTIFICATION.
+
       *----------------------------------------------------------------*
       *
+           PERFORM WRITE-AUDIT-TRAIL.
            EXEC CICS RETURN END-EXEC.
 
        MAINLINE-EXIT.
@@ -193,6 +283,15 @@
                                  WS-STATUS
                                  CONTENT LENGTH OF CA-PHONE-MOBILE
                                  CONTENT LENGTH OF WS-STATUS.
+      * Check home phone number, only if the mobile check passed       *
+           IF WS-STATUS = 'valid'
+               CALL JAVA   USING     LGACJV01
+                                     CA-PHONE-HOME
+                                     WS-STATUS-HOME
+                                     CONTENT LENGTH OF CA-PHONE-HOME
+                                     CONTENT LENGTH OF WS-STATUS-HOME
+               MOVE WS-STATUS-HOME TO WS-STATUS
+           END-IF.
        FRAUD-CHECK-EXIT.
            EXIT.
 
@@ -217,19 +316,15 @@
       * Check postcode (COBOL version)                                 *
            MOVE '00' TO WS-RESPONSE-CODE.
            MOVE SPACES TO WS-RESPONSE-MESSAGE.
-           IF FUNCTION UPPER-CASE (CA-POSTCODE(1:2)) = 'GB'
-
-               CONTINUE
-           ELSE IF FUNCTION UPPER-CASE (CA-POSTCODE(1:2)) = 'US'
-
-               CONTINUE
-           ELSE IF FUNCTION UPPER-CASE (CA-POSTCODE(1:2)) = 'UK'
-
-               CONTINUE
-           ELSE IF FUNCTION UPPER-CASE (CA-POSTCODE(1:2)) = 'DN'
-
-               CONTINUE
-           ELSE
+           MOVE 'N' TO WS-COUNTRY-FOUND.
+           PERFORM VARYING WS-COUNTRY-IX FROM 1 BY 1
+                   UNTIL WS-COUNTRY-IX > 4
+               IF FUNCTION UPPER-CASE (CA-POSTCODE(1:2)) =
+                       WS-VALID-COUNTRY-CODE (WS-COUNTRY-IX)
+                   MOVE 'Y' TO WS-COUNTRY-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-COUNTRY-FOUND = 'N'
                MOVE '82' TO WS-RESPONSE-CODE
                STRING 'Invalid postcode: ' CA-POSTCODE
                 DELIMITED BY SIZE INTO WS-RESPONSE-MESSAGE
@@ -237,6 +332,27 @@
        CHECK-FIRST-COBOL-EXIT.
            EXIT.
 
+      *================================================================*
+      * Reject the add if a customer with the same name, date of      *
+      * birth and postcode is already on file.                        *
+      *================================================================*
+       DUPLICATE-CHECK.
+           MOVE 0 TO WS-DUP-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DUP-COUNT
+                 FROM CUSTOMER
+                WHERE FIRSTNAME   = :CA-FIRST-NAME
+                  AND LASTNAME    = :CA-LAST-NAME
+                  AND DATEOFBIRTH = :CA-DOB
+                  AND POSTCODE    = :CA-POSTCODE
+           END-EXEC.
+           IF WS-DUP-COUNT > 0
+               MOVE '83' TO CA-RETURN-CODE
+           END-IF.
+       DUPLICATE-CHECK-EXIT.
+           EXIT.
+
       *************************WCAZ*************************************
       *----------------------------------------------------------------*
       * DB2                                                            *
@@ -247,11 +363,97 @@
                    COMMAREA(DFHCOMMAREA)
                    LENGTH(32500)
                END-EXEC
+               IF CA-RETURN-CODE > 0
+                   PERFORM WRITE-SUSPENSE-RECORD
+               END-IF
            ELSE IF WS-STATUS = 'error'
                EXEC CICS ABEND ABCODE('CUSE') NODUMP END-EXEC
            END-IF.
            EXIT.
 
+      *================================================================*
+      * A brand new customer normally has no policies yet, but the    *
+      * count is read back from DB2 rather than hardcoded so a re-add *
+      * of a customer number that already has policies on file still  *
+      * reports correctly. CA-POLICY-DATA is cleared since this        *
+      * transaction never populates individual policy details.        *
+      *================================================================*
+       POPULATE-POLICY-SUMMARY.
+           MOVE 0 TO WS-POLICY-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-POLICY-COUNT
+                 FROM POLICY
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC.
+           MOVE WS-POLICY-COUNT TO CA-NUM-POLICIES.
+           MOVE SPACES TO CA-POLICY-DATA.
+       POPULATE-POLICY-SUMMARY-EXIT.
+           EXIT.
+
+      *================================================================*
+      * LGACDB01 rejected the DB2 insert (e.g. a lock timeout or a     *
+      * constraint violation) - queue the whole commarea to LGSUSP so  *
+      * a later job can replay it instead of losing the add.           *
+      *================================================================*
+       WRITE-SUSPENSE-RECORD.
+           EXEC CICS WRITEQ TS
+                     QUEUE('LGSUSP')
+                     FROM(DFHCOMMAREA)
+                     LENGTH(WS-CALEN)
+           END-EXEC.
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write one audit record per add attempt (success or rejected)  *
+      * to the LGAUDIT TSQ: customer number, terminal, task number,   *
+      * timestamp, customer name, postcode and the return code the    *
+      * caller was given.                                             *
+      *================================================================*
+       WRITE-AUDIT-TRAIL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE      TO AUD-DATE
+           MOVE WS-TIME      TO AUD-TIME
+           MOVE WS-TRANSID   TO AUD-TRANSID
+           MOVE WS-TERMID    TO AUD-TERMID
+           MOVE WS-TASKNUM   TO AUD-TASKNUM
+           MOVE CA-CUSTOMER-NUM TO AUD-CUSTOMER-NUM
+           MOVE CA-FIRST-NAME TO AUD-CUSTNAME
+           MOVE CA-POSTCODE  TO AUD-POSTCODE
+           MOVE CA-RETURN-CODE TO AUD-RETURN-CODE
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(AUDIT-RECORD)
+                     LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       WRITE-AUDIT-TRAIL-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Drop a welcome-notification message onto the LGWELC TSQ for a  *
+      * downstream email/SMS sender to pick up, carrying the new       *
+      * customer's number and the contact details already validated   *
+      * earlier in this transaction (FRAUD-CHECK/CHECK-FIRST).         *
+      *================================================================*
+       WRITE-WELCOME-NOTIFICATION.
+           MOVE CA-CUSTOMER-NUM    TO WN-CUSTOMER-NUM
+           MOVE CA-FIRST-NAME      TO WN-FIRST-NAME
+           MOVE CA-EMAIL-ADDRESS   TO WN-EMAIL-ADDRESS
+           MOVE CA-PHONE-MOBILE    TO WN-PHONE-MOBILE
+           MOVE CA-PHONE-HOME      TO WN-PHONE-HOME
+           EXEC CICS WRITEQ TS
+                     QUEUE('LGWELC')
+                     FROM(WELCOME-NOTIFICATION-RECORD)
+                     LENGTH(LENGTH OF WELCOME-NOTIFICATION-RECORD)
+           END-EXEC.
+       WRITE-WELCOME-NOTIFICATION-EXIT.
+           EXIT.
+
       *================================================================*
       * Procedure to write error message to Queues                     *
       *   message will include Date, Time, Program Name, Customer      *
