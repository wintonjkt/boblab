@@ -0,0 +1,236 @@
+      ******************************************************************
+      *                                                                *
+      *              Broker Commission Statement Report                *
+      *                                                                *
+      *   Scans the POLICY table and accumulates policy count,        *
+      *   payment and commission totals per broker, then prints one   *
+      *   statement line per broker to BROKSTMT.RPT.                   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BROKSTMT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-REPORT
+               ASSIGN TO "BROKSTMT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATEMENT-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-CURSOR-STATUS.
+           05 WS-EOF-CURSOR             PIC X(01) VALUE 'N'.
+             88 END-OF-CURSOR                     VALUE 'Y'.
+           05 WS-SQL-ERROR-FLAG         PIC X(01) VALUE 'N'.
+             88 SQL-ERROR-OCCURRED                VALUE 'Y'.
+
+      * Host variables for the cursor fetch
+       01  WS-BROKERID                  PIC S9(9) COMP.
+       01  WS-BROKERID-IND              PIC S9(4) COMP.
+       01  WS-PAYMENT                   PIC S9(9) COMP.
+       01  WS-PAYMENT-IND               PIC S9(4) COMP.
+       01  WS-COMMISSION                PIC S9(4) COMP.
+       01  WS-COMMISSION-IND            PIC S9(4) COMP.
+
+      * Accumulate one entry per broker, same idiom as
+      * customer-records.cob's per-state accumulation table.
+       01  WS-BROKER-TABLE-COUNT        PIC 9(3) VALUE ZEROS.
+       01  WS-BROKER-TABLE.
+           05  WS-BROKER-ENTRY OCCURS 200 TIMES
+                                   INDEXED BY WS-BR-IX.
+               10  WS-BR-ID            PIC 9(9).
+               10  WS-BR-POLICY-COUNT  PIC 9(7).
+               10  WS-BR-PAYMENT-TOTAL PIC 9(11).
+               10  WS-BR-COMMISSION-TOTAL PIC 9(9).
+
+       01  WS-SEARCH-IX                 PIC 9(4).
+       01  WS-FOUND-IX                  PIC 9(4).
+
+       01  STATEMENT-HEADER-LINE.
+           05 FILLER                   PIC X(10) VALUE 'BROKER ID '.
+           05 FILLER                   PIC X(10) VALUE 'POLICIES  '.
+           05 FILLER                   PIC X(16)
+                                        VALUE 'TOTAL PAYMENT   '.
+           05 FILLER                   PIC X(16)
+                                        VALUE 'TOTAL COMMISSION'.
+
+       01  STATEMENT-DETAIL-LINE.
+           05 SDL-BROKER-ID            PIC Z(8)9.
+           05 FILLER                   PIC X     VALUE SPACE.
+           05 SDL-POLICY-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 SDL-PAYMENT-TOTAL        PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 SDL-COMMISSION-TOTAL     PIC ZZ,ZZZ,ZZ9.
+
+       01  STATEMENT-SUMMARY-LINE.
+           05 FILLER                   PIC X(16)
+                                        VALUE 'BROKERS ON FILE:'.
+           05 SSL-BROKER-COUNT         PIC ZZZ,ZZ9.
+
+           EXEC SQL
+               DECLARE COMMISSION-CURSOR CURSOR FOR
+               SELECT BROKERID, PAYMENT, COMMISSION
+                 FROM POLICY
+                WHERE BROKERID IS NOT NULL
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+           PERFORM 1500-FETCH-NEXT-POLICY
+              THRU 1500-EXIT
+
+           PERFORM UNTIL END-OF-CURSOR
+              PERFORM 2000-ACCUMULATE-BROKER
+                 THRU 2000-EXIT
+              PERFORM 1500-FETCH-NEXT-POLICY
+                 THRU 1500-EXIT
+           END-PERFORM
+
+           PERFORM 8000-PRINT-STATEMENT
+              THRU 8000-EXIT
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           PERFORM 1100-OPEN-FILES
+              THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT STATEMENT-REPORT.
+
+           EXEC SQL
+               OPEN COMMISSION-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID SQLCODE ON OPEN CURSOR:' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR-FLAG
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-FETCH-NEXT-POLICY.
+
+           EXEC SQL
+               FETCH COMMISSION-CURSOR
+               INTO :WS-BROKERID :WS-BROKERID-IND,
+                    :WS-PAYMENT :WS-PAYMENT-IND,
+                    :WS-COMMISSION :WS-COMMISSION-IND
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET END-OF-CURSOR TO TRUE
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'INVALID SQLCODE ON FETCH:' SQLCODE
+                 MOVE 'Y' TO WS-SQL-ERROR-FLAG
+                 PERFORM 9000-END-PARA
+              END-IF
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-BROKER.
+
+      * A null BROKERID contributes nothing
+           IF WS-BROKERID-IND >= 0
+              MOVE 0 TO WS-FOUND-IX
+              PERFORM VARYING WS-SEARCH-IX FROM 1 BY 1
+                      UNTIL WS-SEARCH-IX > WS-BROKER-TABLE-COUNT
+                 IF WS-BR-ID (WS-SEARCH-IX) = WS-BROKERID
+                    MOVE WS-SEARCH-IX TO WS-FOUND-IX
+                 END-IF
+              END-PERFORM
+
+              IF WS-FOUND-IX = 0
+                 IF WS-BROKER-TABLE-COUNT < 200
+                    ADD 1 TO WS-BROKER-TABLE-COUNT
+                    MOVE WS-BROKER-TABLE-COUNT TO WS-FOUND-IX
+                    MOVE WS-BROKERID TO WS-BR-ID (WS-FOUND-IX)
+                    MOVE 0 TO WS-BR-POLICY-COUNT (WS-FOUND-IX)
+                    MOVE 0 TO WS-BR-PAYMENT-TOTAL (WS-FOUND-IX)
+                    MOVE 0 TO WS-BR-COMMISSION-TOTAL (WS-FOUND-IX)
+                 END-IF
+              END-IF
+
+              IF WS-FOUND-IX NOT = 0
+                 ADD 1 TO WS-BR-POLICY-COUNT (WS-FOUND-IX)
+                 IF WS-PAYMENT-IND >= 0
+                    ADD WS-PAYMENT TO WS-BR-PAYMENT-TOTAL (WS-FOUND-IX)
+                 END-IF
+                 IF WS-COMMISSION-IND >= 0
+                    ADD WS-COMMISSION
+                        TO WS-BR-COMMISSION-TOTAL (WS-FOUND-IX)
+                 END-IF
+              END-IF
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-STATEMENT.
+
+           MOVE STATEMENT-HEADER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 8100-PRINT-BROKER-LINE
+               VARYING WS-BR-IX FROM 1 BY 1
+               UNTIL WS-BR-IX > WS-BROKER-TABLE-COUNT
+
+           MOVE WS-BROKER-TABLE-COUNT TO SSL-BROKER-COUNT
+           MOVE STATEMENT-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       8100-PRINT-BROKER-LINE.
+           MOVE WS-BR-ID (WS-BR-IX)         TO SDL-BROKER-ID.
+           MOVE WS-BR-POLICY-COUNT (WS-BR-IX)     TO SDL-POLICY-COUNT.
+           MOVE WS-BR-PAYMENT-TOTAL (WS-BR-IX)    TO SDL-PAYMENT-TOTAL.
+           MOVE WS-BR-COMMISSION-TOTAL (WS-BR-IX)
+                                              TO SDL-COMMISSION-TOTAL.
+           MOVE STATEMENT-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       9000-END-PARA.
+
+           EXEC SQL
+               CLOSE COMMISSION-CURSOR
+           END-EXEC.
+           CLOSE STATEMENT-REPORT.
+           IF SQL-ERROR-OCCURRED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
