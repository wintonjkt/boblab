@@ -57,6 +57,25 @@
          03  CA-CUSTOMER-NUM         Pic X(10).
          03  Filler                  Pic X(215).
       *
+      * Direct-lookup mode: a caller that LINKs in with a specific
+      * customer number already in Comma-Data-High gets that customer
+      * back instead of a random one.
+       01 WS-DIRECT-MODE             PIC X     VALUE SPACE.
+       01 WS-BROWSE-MODE             PIC X     VALUE SPACE.
+       01 WS-LOOKUP-NUM              PIC 9(10) VALUE ZEROS.
+
+      * Usage logging: one record per inquiry, direct or random.
+       01 WS-ABSTIME                 PIC S9(8) COMP VALUE +0.
+       01 WS-LOG-TIME                PIC X(8)  VALUE SPACES.
+       01 WS-LOG-DATE                PIC X(10) VALUE SPACES.
+       01 USAGE-LOG-RECORD.
+         03 ULOG-DATE                PIC X(8).
+         03 FILLER                   PIC X     VALUE SPACE.
+         03 ULOG-TIME                PIC X(6).
+         03 FILLER                   PIC X     VALUE SPACE.
+         03 ULOG-MODE                PIC X(6).
+         03 FILLER                   PIC X     VALUE SPACE.
+         03 ULOG-CUSTOMER            PIC 9(10).
        77 MSGEND                     PIC X(24) VALUE
                                         'Transaction ended      '.
        77 F82                        Pic S9(4) Comp Value 225.
@@ -107,6 +126,150 @@
               SUBTRACT 5 FROM WS-RECV-LEN
            END-IF.
       *
+      * A LINK caller asking for one specific customer sets
+      * Comma-Data-High before invoking us; anything else falls
+      * through to the existing random-pick behaviour. A LINK caller
+      * that instead wants the next customer after a given key sets
+      * Comma-Data-H to 'BROWSE' with the starting key in
+      * Comma-Data-High.
+           MOVE SPACE TO WS-DIRECT-MODE.
+           MOVE SPACE TO WS-BROWSE-MODE.
+           IF WS-FLAG = 'C' AND Comma-Data-H(1:6) = 'BROWSE'
+              MOVE 'Y' TO WS-BROWSE-MODE
+              MOVE Comma-Data-High TO WS-LOOKUP-NUM
+           ELSE
+              IF WS-FLAG = 'C' AND Comma-Data-High NOT = ZEROS
+                 MOVE 'Y' TO WS-DIRECT-MODE
+                 MOVE Comma-Data-High TO WS-LOOKUP-NUM
+              END-IF
+           END-IF.
+
+           IF WS-BROWSE-MODE = 'Y'
+              PERFORM BROWSE-LOOKUP
+           ELSE
+              IF WS-DIRECT-MODE = 'Y'
+                 PERFORM DIRECT-LOOKUP
+              ELSE
+                 PERFORM RANDOM-LOOKUP
+              END-IF
+           END-IF.
+
+           PERFORM WRITE-USAGE-LOG.
+
+           IF WS-FLAG = 'R' Then
+             EXEC CICS SEND TEXT FROM(WRITE-MSG-H)
+              WAIT
+              ERASE
+              LENGTH(24)
+              FREEKB
+             END-EXEC
+           Else
+             Move Spaces To COMMA-Data
+             Move Write-Msg-H    To COMMA-Data-H
+             Move Write-Msg-High To COMMA-Data-High
+           End-If.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       A-EXIT.
+           EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * Direct lookup: caller supplied an exact customer number        *
+      *----------------------------------------------------------------*
+       DIRECT-LOOKUP.
+           Move WS-LOOKUP-NUM to WRITE-MSG-HIGH
+           Exec CICS Read File('KSDSCUST')
+                     Into(CA-AREA)
+                     Length(F82)
+                     Ridfld(WRITE-MSG-HIGH)
+                     KeyLength(F10)
+                     RESP(WS-RESP)
+           End-Exec.
+           If WS-RESP = DFHRESP(NORMAL)
+             Move CA-Customer-Num to WRITE-MSG-HIGH
+           End-if.
+       DIRECT-LOOKUP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Browse lookup: caller supplied a starting key and wants the    *
+      * next customer on file after it, for paging through KSDSCUST    *
+      *----------------------------------------------------------------*
+       BROWSE-LOOKUP.
+           Move WS-LOOKUP-NUM to WRITE-MSG-HIGH
+           Move Zeros to WS-LOOKUP-NUM
+           Exec CICS STARTBR File('KSDSCUST')
+                     Ridfld(WRITE-MSG-HIGH)
+                     KeyLength(F10)
+                     RESP(WS-RESP)
+                     GTEQ
+           End-Exec.
+           If WS-RESP = DFHRESP(NORMAL)
+              Exec CICS READNEXT File('KSDSCUST')
+                        Into(CA-AREA)
+                        Length(F82)
+                        Ridfld(WRITE-MSG-HIGH)
+                        KeyLength(F10)
+                        RESP(WS-RESP)
+              End-Exec
+              If WS-RESP = DFHRESP(NORMAL) And
+                 CA-CUSTOMER-NUM = WRITE-MSG-HIGH
+                 Exec CICS READNEXT File('KSDSCUST')
+                           Into(CA-AREA)
+                           Length(F82)
+                           Ridfld(WRITE-MSG-HIGH)
+                           KeyLength(F10)
+                           RESP(WS-RESP)
+                 End-Exec
+              End-If
+              Exec CICS ENDBR File('KSDSCUST')
+              End-Exec
+           End-If.
+           If WS-RESP = DFHRESP(NORMAL)
+              Move CA-Customer-Num to WRITE-MSG-HIGH
+           Else
+              Move Zeros to WRITE-MSG-HIGH
+           End-if.
+       BROWSE-LOOKUP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Usage log: one record per inquiry, on TSQ LGUSAGE              *
+      *----------------------------------------------------------------*
+       WRITE-USAGE-LOG.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-LOG-DATE)
+                     TIME(WS-LOG-TIME)
+           END-EXEC
+           MOVE WS-LOG-DATE TO ULOG-DATE
+           MOVE WS-LOG-TIME TO ULOG-TIME
+           IF WS-BROWSE-MODE = 'Y'
+              MOVE 'BROWSE' TO ULOG-MODE
+           ELSE
+              IF WS-DIRECT-MODE = 'Y'
+                 MOVE 'DIRECT' TO ULOG-MODE
+              ELSE
+                 MOVE 'RANDOM' TO ULOG-MODE
+              END-IF
+           END-IF
+           MOVE WRITE-MSG-HIGH TO ULOG-CUSTOMER
+           EXEC CICS WRITEQ TS QUEUE('LGUSAGE')
+                     FROM(USAGE-LOG-RECORD)
+                     LENGTH(LENGTH OF USAGE-LOG-RECORD)
+           END-EXEC.
+       WRITE-USAGE-LOG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Random lookup: pick any customer number within the bounds      *
+      * held on the GENACNTL control TSQ                               *
+      *----------------------------------------------------------------*
+       RANDOM-LOOKUP.
            Move 0001000001 to WS-Cust-Low
            Move 0001000001 to WS-Cust-High
            Move 'Y'        to WS-FLAG-TSQE
@@ -194,23 +357,5 @@
            If WS-RESP = DFHRESP(NORMAL)
              Move CA-Customer-Num to WRITE-MSG-HIGH
            End-if.
-
-           If WS-FLAG = 'R' Then
-             EXEC CICS SEND TEXT FROM(WRITE-MSG-H)
-              WAIT
-              ERASE
-              LENGTH(24)
-              FREEKB
-             END-EXEC
-           Else
-             Move Spaces To COMMA-Data
-             Move Write-Msg-H    To COMMA-Data-H
-             Move Write-Msg-High To COMMA-Data-High
-           End-If.
-
-           EXEC CICS RETURN
-           END-EXEC.
-
-       A-EXIT.
+       RANDOM-LOOKUP-EXIT.
            EXIT.
-           GOBACK.
