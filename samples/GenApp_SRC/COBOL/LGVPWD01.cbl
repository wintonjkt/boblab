@@ -0,0 +1,230 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *          Customer Authentication / Password Change             *
+      *                                                                *
+      *   CA-FUNCTION = 'V' verifies CA-PASSWORD against the on file   *
+      *   CUSTOMERPASS for CA-CUSTOMER-NUM.                            *
+      *   CA-FUNCTION = 'C' verifies CA-PASSWORD (the old password)    *
+      *   and, if it matches, replaces it with CA-NEW-PASSWORD and     *
+      *   increments PASS_CHANGES.                                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGVPWD01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGVPWD01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +77.
+
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.
+       01  WS-ROW-COUNT                PIC S9(9) COMP VALUE +0.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * Host variables for the CUSTOMER_SECURE lookup - no DCLGEN in
+      * this tree, so hand-declared to the same layout as DECLARE.cpy.
+       01  WS-ON-FILE-PASSWORD         PIC X(32).
+       01  WS-STATE-INDICATOR          PIC X(01).
+       01  WS-PASS-CHANGES             PIC S9(9) COMP.
+
+      *----------------------------------------------------------------*
+      * Audit trail of every authentication attempt, via the same     *
+      * LGSTSQ helper LGACUS01/LGUCUS01/LGDCUS01/LGACLM01 use.         *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           03 AUD-DATE                  PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TIME                  PIC X(6).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TRANSID               PIC X(4).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-FUNCTION              PIC X(1).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-CUSTOMER-NUM          PIC 9(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-RETURN-CODE           PIC X(2).
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           03 CA-RETURN-CODE           PIC 9(2).
+           03 CA-FUNCTION               PIC X(01).
+             88 CA-FUNCTION-VERIFY               VALUE 'V'.
+             88 CA-FUNCTION-CHANGE               VALUE 'C'.
+           03 CA-CUSTOMER-NUM          PIC 9(10).
+           03 CA-PASSWORD              PIC X(32).
+           03 CA-NEW-PASSWORD          PIC X(32).
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * Look up the credentials on file for this customer              *
+      *----------------------------------------------------------------*
+           PERFORM READ-CUSTOMER-SECURE.
+           IF CA-RETURN-CODE > 0
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF WS-STATE-INDICATOR = 'L'
+             MOVE '85' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *    An expired password (STATE_INDICATOR = 'E', set by NEWCUST
+      *    on a new customer's initial password) may still be used to
+      *    authenticate a CHANGE, since that is how the customer clears
+      *    the expired flag, but must not verify-and-proceed as though
+      *    nothing were wrong.
+           IF WS-STATE-INDICATOR = 'E' AND CA-FUNCTION-VERIFY
+             MOVE '84' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF CA-PASSWORD NOT = WS-ON-FILE-PASSWORD
+             MOVE '81' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Password matched - a change function replaces it on file       *
+      *----------------------------------------------------------------*
+           IF CA-FUNCTION-CHANGE
+             PERFORM CHANGE-PASSWORD
+           END-IF.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       READ-CUSTOMER-SECURE.
+           EXEC SQL
+               SELECT CUSTOMERPASS, STATE_INDICATOR, PASS_CHANGES
+                 INTO :WS-ON-FILE-PASSWORD, :WS-STATE-INDICATOR,
+                      :WS-PASS-CHANGES
+                 FROM CUSTOMER_SECURE
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE '86' TO CA-RETURN-CODE
+           END-IF.
+       READ-CUSTOMER-SECURE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       CHANGE-PASSWORD.
+           IF CA-NEW-PASSWORD = SPACES
+               MOVE '90' TO CA-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   UPDATE CUSTOMER_SECURE
+                      SET CUSTOMERPASS = :CA-NEW-PASSWORD,
+                          PASS_CHANGES = :WS-PASS-CHANGES + 1,
+                          STATE_INDICATOR = 'N'
+                    WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE '87' TO CA-RETURN-CODE
+               END-IF
+           END-IF.
+       CHANGE-PASSWORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write one audit record per authentication attempt to the      *
+      * LGAUDIT TSQ via the LGSTSQ helper.                             *
+      *================================================================*
+       WRITE-AUDIT-TRAIL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE        TO AUD-DATE
+           MOVE WS-TIME        TO AUD-TIME
+           MOVE WS-TRANSID     TO AUD-TRANSID
+           MOVE CA-FUNCTION    TO AUD-FUNCTION
+           MOVE CA-CUSTOMER-NUM TO AUD-CUSTOMER-NUM
+           MOVE CA-RETURN-CODE TO AUD-RETURN-CODE
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(AUDIT-RECORD)
+                     LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       WRITE-AUDIT-TRAIL-EXIT.
+           EXIT.
