@@ -0,0 +1,221 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM.                          *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *                   Update Customer                              *
+      *                                                                *
+      *   Business logic for updating an existing customer. Sibling   *
+      *   transaction to LGACUS01 (add) using the same commarea.       *
+      *                                                                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGUCUS01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+      * Run time (debug) infomation for this invocation
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGUCUS01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-ADDR-DFHCOMMAREA      USAGE is POINTER.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+       01  CA-ERROR-MSG.
+           03 FILLER                   PIC X(9)  VALUE 'COMMAREA='.
+           03 CA-DATA                  PIC X(90) VALUE SPACES.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Fields to be used to check that commarea is correct length
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-CA-HEADER-LEN         PIC S9(4) COMP VALUE +18.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+       77  LGUCDB01                    PIC X(8)       VALUE 'LGUCDB01'.
+
+      *    Include copybook for defintion of customer details length
+           COPY LGPOLICY.
+
+      * Fields used to confirm the customer is on file before update
+       01  WS-KSDSCUST-KEY-LEN         PIC S9(4) COMP VALUE +10.
+       01  WS-KSDSCUST-REC-LEN         PIC S9(4) COMP VALUE +225.
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.
+       01  KSDSCUST-RECORD.
+           03  KC-CUSTOMER-NUM         PIC X(10).
+           03  FILLER                  PIC X(215).
+
+      *----------------------------------------------------------------*
+      * Audit trail of every update attempt, written through the same *
+      * LGSTSQ helper LGACUS01 uses.                                   *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           03 AUD-DATE                  PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TIME                  PIC X(6).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TRANSID               PIC X(4).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-CUSTNAME              PIC X(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-POSTCODE              PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-RETURN-CODE           PIC X(2).
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+             COPY LGCMAREA.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * Process incoming commarea                                      *
+      *----------------------------------------------------------------*
+           IF EIBCALEN IS EQUAL TO ZERO
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+           SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA.
+
+           ADD WS-CA-HEADER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-CUSTOMER-LEN  TO WS-REQUIRED-CA-LEN
+
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * Confirm the customer exists before attempting the update       *
+      *----------------------------------------------------------------*
+           MOVE CA-CUSTOMER-NUM TO KC-CUSTOMER-NUM.
+           EXEC CICS READ FILE('KSDSCUST')
+                     INTO(KSDSCUST-RECORD)
+                     LENGTH(WS-KSDSCUST-REC-LEN)
+                     RIDFLD(KC-CUSTOMER-NUM)
+                     KEYLENGTH(WS-KSDSCUST-KEY-LEN)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+             MOVE '84' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Call routine to update row in DB2 Customer table               *
+      *----------------------------------------------------------------*
+           PERFORM UPDATE-CUSTOMER.
+           IF CA-RETURN-CODE > 0
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+           PERFORM WRITE-AUDIT-TRAIL.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * DB2                                                            *
+      *----------------------------------------------------------------*
+       UPDATE-CUSTOMER.
+           EXEC CICS LINK PROGRAM('LGUCDB01')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(32500)
+           END-EXEC.
+           IF CA-RETURN-CODE > 0
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF.
+       UPDATE-CUSTOMER-EXIT.
+           EXIT.
+
+      *================================================================*
+      * LGUCDB01 rejected the DB2 update - queue the whole commarea to *
+      * LGSUSP so a later job can replay it instead of losing it.      *
+      *================================================================*
+       WRITE-SUSPENSE-RECORD.
+           EXEC CICS WRITEQ TS
+                     QUEUE('LGSUSP')
+                     FROM(DFHCOMMAREA)
+                     LENGTH(WS-CALEN)
+           END-EXEC.
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write one audit record per update attempt (success or         *
+      * rejected) to the LGAUDIT TSQ via the LGSTSQ helper.            *
+      *================================================================*
+       WRITE-AUDIT-TRAIL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE      TO AUD-DATE
+           MOVE WS-TIME      TO AUD-TIME
+           MOVE WS-TRANSID   TO AUD-TRANSID
+           MOVE CA-FIRST-NAME TO AUD-CUSTNAME
+           MOVE CA-POSTCODE  TO AUD-POSTCODE
+           MOVE CA-RETURN-CODE TO AUD-RETURN-CODE
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(AUDIT-RECORD)
+                     LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       WRITE-AUDIT-TRAIL-EXIT.
+           EXIT.
