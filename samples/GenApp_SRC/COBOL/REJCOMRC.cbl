@@ -0,0 +1,172 @@
+      ******************************************************************
+      *                                                                *
+      *             Rejected Commercial Application Report            *
+      *                                                                *
+      *   Lists every COMMERCIAL row with STATUS = 2 (Rejected) along  *
+      *   with its address and rejection reason, to REJCOMRC.RPT.     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REJCOMRC.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECTION-REPORT
+               ASSIGN TO "REJCOMRC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REJECTION-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-CURSOR-STATUS.
+           05 WS-EOF-CURSOR             PIC X(01) VALUE 'N'.
+             88 END-OF-CURSOR                     VALUE 'Y'.
+           05 WS-SQL-ERROR-FLAG         PIC X(01) VALUE 'N'.
+             88 SQL-ERROR-OCCURRED                VALUE 'Y'.
+
+       01  WS-COUNTS.
+           05 WS-REJECT-COUNT           PIC 9(07) VALUE 0.
+
+      * Host variables for the cursor fetch
+       01  WS-POLICY-NUM                PIC S9(9) COMP.
+       01  WS-ZIPCODE                   PIC X(08).
+       01  WS-ADDRESS                   PIC X(80).
+       01  WS-REJECTION-REASON          PIC X(80).
+
+       01  REJECTION-DETAIL-LINE.
+           05 RDL-POLICY-NUM            PIC Z(9)9.
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 RDL-ZIPCODE               PIC X(08).
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 RDL-ADDRESS               PIC X(40).
+           05 FILLER                    PIC X     VALUE SPACE.
+           05 RDL-REASON                PIC X(29).
+
+       01  SUMMARY-LINE.
+           05 FILLER                   PIC X(30)
+               VALUE 'REJECTED COMMERCIAL POLICIES:'.
+           05 SUMMARY-REJECT-COUNT     PIC ZZZ,ZZ9.
+
+           EXEC SQL
+               DECLARE REJECTED-COMMERCIAL-CURSOR CURSOR FOR
+               SELECT POLICYNUMBER, ZIPCODE, ADDRESS, REJECTIONREASON
+                 FROM COMMERCIAL
+                WHERE STATUS = 2
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+           PERFORM 1500-FETCH-NEXT-REJECT
+              THRU 1500-EXIT
+
+           PERFORM UNTIL END-OF-CURSOR
+              PERFORM 2000-WRITE-DETAIL
+                 THRU 2000-EXIT
+              PERFORM 1500-FETCH-NEXT-REJECT
+                 THRU 1500-EXIT
+           END-PERFORM
+
+           PERFORM 8000-PRINT-SUMMARY
+              THRU 8000-EXIT
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           PERFORM 1100-OPEN-FILES
+              THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT REJECTION-REPORT.
+
+           EXEC SQL
+               OPEN REJECTED-COMMERCIAL-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID SQLCODE ON OPEN CURSOR:' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR-FLAG
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-FETCH-NEXT-REJECT.
+
+           EXEC SQL
+               FETCH REJECTED-COMMERCIAL-CURSOR
+               INTO :WS-POLICY-NUM, :WS-ZIPCODE,
+                    :WS-ADDRESS, :WS-REJECTION-REASON
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET END-OF-CURSOR TO TRUE
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'INVALID SQLCODE ON FETCH:' SQLCODE
+                 MOVE 'Y' TO WS-SQL-ERROR-FLAG
+                 PERFORM 9000-END-PARA
+              END-IF
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-WRITE-DETAIL.
+
+           MOVE WS-POLICY-NUM         TO RDL-POLICY-NUM
+           MOVE WS-ZIPCODE            TO RDL-ZIPCODE
+           MOVE WS-ADDRESS (1:40)     TO RDL-ADDRESS
+           MOVE WS-REJECTION-REASON (1:29) TO RDL-REASON
+           MOVE REJECTION-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-REJECT-COUNT
+           .
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-SUMMARY.
+
+           MOVE WS-REJECT-COUNT TO SUMMARY-REJECT-COUNT
+           MOVE SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           EXEC SQL
+               CLOSE REJECTED-COMMERCIAL-CURSOR
+           END-EXEC.
+           CLOSE REJECTION-REPORT.
+           IF SQL-ERROR-OCCURRED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
