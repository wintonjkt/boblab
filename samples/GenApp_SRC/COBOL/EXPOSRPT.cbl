@@ -0,0 +1,293 @@
+      ******************************************************************
+      *                                                                *
+      *              Cross-Product Exposure Report                     *
+      *                                                                *
+      *   Scans the POLICY table and, for each policy, looks up the    *
+      *   insured value from whichever product table matches its      *
+      *   POLICYTYPE (Endowment/House/Motor/Commercial), accumulating  *
+      *   total exposure and policy count per customer. Prints one     *
+      *   line per customer to EXPOSRPT.RPT.                           *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPOSRPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPOSURE-REPORT
+               ASSIGN TO "EXPOSRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPOSURE-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-CURSOR-STATUS.
+           05 WS-EOF-CURSOR             PIC X(01) VALUE 'N'.
+             88 END-OF-CURSOR                     VALUE 'Y'.
+           05 WS-SQL-ERROR-FLAG         PIC X(01) VALUE 'N'.
+             88 SQL-ERROR-OCCURRED                VALUE 'Y'.
+
+      * Host variables for the policy cursor fetch
+       01  WS-CUSTOMER-NUM              PIC S9(9) USAGE COMP.
+       01  WS-POLICY-NUM                PIC S9(9) USAGE COMP.
+       01  WS-POLICY-TYPE               PIC X(01).
+
+      * Host variables for the per-product value lookups
+       01  WS-PRODUCT-VALUE             PIC S9(9) USAGE COMP.
+       01  WS-FIRE-PREMIUM              PIC S9(9) USAGE COMP.
+       01  WS-CRIME-PREMIUM             PIC S9(9) USAGE COMP.
+       01  WS-FLOOD-PREMIUM             PIC S9(9) USAGE COMP.
+       01  WS-WEATHER-PREMIUM           PIC S9(9) USAGE COMP.
+
+      * Accumulate one entry per customer, same idiom as
+      * customer-records.cob's per-state accumulation table
+      * (also used by BROKSTMT.cbl for per-broker accumulation).
+       01  WS-CUSTOMER-TABLE-COUNT      PIC 9(5) VALUE ZEROS.
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUST-ENTRY OCCURS 5000 TIMES
+                                   INDEXED BY WS-CU-IX.
+               10  WS-CU-NUM              PIC 9(9).
+               10  WS-CU-POLICY-COUNT     PIC 9(7).
+               10  WS-CU-EXPOSURE-TOTAL   PIC 9(11).
+
+       01  WS-SEARCH-IX                 PIC 9(5).
+       01  WS-FOUND-IX                  PIC 9(5).
+
+       01  EXPOSURE-HEADER-LINE.
+           05 FILLER                   PIC X(14) VALUE 'CUSTOMER NUM  '.
+           05 FILLER                   PIC X(10) VALUE 'POLICIES  '.
+           05 FILLER                   PIC X(16)
+                                        VALUE 'TOTAL EXPOSURE  '.
+
+       01  EXPOSURE-DETAIL-LINE.
+           05 EDL-CUSTOMER-NUM         PIC Z(8)9.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 EDL-POLICY-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(4)  VALUE SPACES.
+           05 EDL-EXPOSURE-TOTAL       PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01  EXPOSURE-SUMMARY-LINE.
+           05 FILLER                   PIC X(19)
+                                        VALUE 'CUSTOMERS ON FILE:'.
+           05 ESL-CUSTOMER-COUNT       PIC ZZZ,ZZ9.
+
+           EXEC SQL
+               DECLARE EXPOSURE-CURSOR CURSOR FOR
+               SELECT CUSTOMERNUMBER, POLICYNUMBER, POLICYTYPE
+                 FROM POLICY
+                ORDER BY CUSTOMERNUMBER
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+           PERFORM 1500-FETCH-NEXT-POLICY
+              THRU 1500-EXIT
+
+           PERFORM UNTIL END-OF-CURSOR
+              PERFORM 2000-ACCUMULATE-EXPOSURE
+                 THRU 2000-EXIT
+              PERFORM 1500-FETCH-NEXT-POLICY
+                 THRU 1500-EXIT
+           END-PERFORM
+
+           PERFORM 8000-PRINT-REPORT
+              THRU 8000-EXIT
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           PERFORM 1100-OPEN-FILES
+              THRU 1100-EXIT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT EXPOSURE-REPORT.
+
+           EXEC SQL
+               OPEN EXPOSURE-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY '1100-OPEN-FILES:'
+              DISPLAY 'INVALID SQLCODE ON OPEN CURSOR:' SQLCODE
+              MOVE 'Y' TO WS-SQL-ERROR-FLAG
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       1100-EXIT.
+           EXIT.
+
+       1500-FETCH-NEXT-POLICY.
+
+           EXEC SQL
+               FETCH EXPOSURE-CURSOR
+               INTO :WS-CUSTOMER-NUM, :WS-POLICY-NUM, :WS-POLICY-TYPE
+           END-EXEC.
+
+           IF SQLCODE = 100
+              SET END-OF-CURSOR TO TRUE
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'INVALID SQLCODE ON FETCH:' SQLCODE
+                 MOVE 'Y' TO WS-SQL-ERROR-FLAG
+                 PERFORM 9000-END-PARA
+              END-IF
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-ACCUMULATE-EXPOSURE.
+
+           MOVE 0 TO WS-PRODUCT-VALUE
+           PERFORM 2100-LOOKUP-PRODUCT-VALUE
+              THRU 2100-EXIT
+
+           MOVE 0 TO WS-FOUND-IX
+           PERFORM VARYING WS-SEARCH-IX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IX > WS-CUSTOMER-TABLE-COUNT
+              IF WS-CU-NUM (WS-SEARCH-IX) = WS-CUSTOMER-NUM
+                 MOVE WS-SEARCH-IX TO WS-FOUND-IX
+              END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IX = 0
+              IF WS-CUSTOMER-TABLE-COUNT < 5000
+                 ADD 1 TO WS-CUSTOMER-TABLE-COUNT
+                 MOVE WS-CUSTOMER-TABLE-COUNT TO WS-FOUND-IX
+                 MOVE WS-CUSTOMER-NUM TO WS-CU-NUM (WS-FOUND-IX)
+                 MOVE 0 TO WS-CU-POLICY-COUNT (WS-FOUND-IX)
+                 MOVE 0 TO WS-CU-EXPOSURE-TOTAL (WS-FOUND-IX)
+              END-IF
+           END-IF
+
+           IF WS-FOUND-IX NOT = 0
+              ADD 1 TO WS-CU-POLICY-COUNT (WS-FOUND-IX)
+              ADD WS-PRODUCT-VALUE TO WS-CU-EXPOSURE-TOTAL (WS-FOUND-IX)
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * A policy's insured value lives in a different table depending  *
+      * on POLICYTYPE. Commercial has no single VALUE column, so its   *
+      * exposure is the sum of its four peril premiums instead.        *
+      *----------------------------------------------------------------*
+       2100-LOOKUP-PRODUCT-VALUE.
+
+           EVALUATE WS-POLICY-TYPE
+              WHEN 'E'
+                 EXEC SQL
+                     SELECT SUMASSURED
+                       INTO :WS-PRODUCT-VALUE
+                       FROM ENDOWMENT
+                      WHERE POLICYNUMBER = :WS-POLICY-NUM
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 0 TO WS-PRODUCT-VALUE
+                 END-IF
+
+              WHEN 'H'
+                 EXEC SQL
+                     SELECT VALUE
+                       INTO :WS-PRODUCT-VALUE
+                       FROM HOUSE
+                      WHERE POLICYNUMBER = :WS-POLICY-NUM
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 0 TO WS-PRODUCT-VALUE
+                 END-IF
+
+              WHEN 'M'
+                 EXEC SQL
+                     SELECT VALUE
+                       INTO :WS-PRODUCT-VALUE
+                       FROM MOTOR
+                      WHERE POLICYNUMBER = :WS-POLICY-NUM
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 0 TO WS-PRODUCT-VALUE
+                 END-IF
+
+              WHEN 'C'
+                 EXEC SQL
+                     SELECT FIREPREMIUM, CRIMEPREMIUM,
+                            FLOODPREMIUM, WEATHERPREMIUM
+                       INTO :WS-FIRE-PREMIUM, :WS-CRIME-PREMIUM,
+                            :WS-FLOOD-PREMIUM, :WS-WEATHER-PREMIUM
+                       FROM COMMERCIAL
+                      WHERE POLICYNUMBER = :WS-POLICY-NUM
+                 END-EXEC
+                 IF SQLCODE = 0
+                    COMPUTE WS-PRODUCT-VALUE =
+                          WS-FIRE-PREMIUM + WS-CRIME-PREMIUM
+                        + WS-FLOOD-PREMIUM + WS-WEATHER-PREMIUM
+                 ELSE
+                    MOVE 0 TO WS-PRODUCT-VALUE
+                 END-IF
+
+              WHEN OTHER
+                 MOVE 0 TO WS-PRODUCT-VALUE
+           END-EVALUATE
+           .
+       2100-EXIT.
+           EXIT.
+
+       8000-PRINT-REPORT.
+
+           MOVE EXPOSURE-HEADER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM 8100-PRINT-CUSTOMER-LINE
+               VARYING WS-CU-IX FROM 1 BY 1
+               UNTIL WS-CU-IX > WS-CUSTOMER-TABLE-COUNT
+
+           MOVE WS-CUSTOMER-TABLE-COUNT TO ESL-CUSTOMER-COUNT
+           MOVE EXPOSURE-SUMMARY-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       8100-PRINT-CUSTOMER-LINE.
+           MOVE WS-CU-NUM (WS-CU-IX)            TO EDL-CUSTOMER-NUM.
+           MOVE WS-CU-POLICY-COUNT (WS-CU-IX)   TO EDL-POLICY-COUNT.
+           MOVE WS-CU-EXPOSURE-TOTAL (WS-CU-IX) TO EDL-EXPOSURE-TOTAL.
+           MOVE EXPOSURE-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       9000-END-PARA.
+
+           EXEC SQL
+               CLOSE EXPOSURE-CURSOR
+           END-EXEC.
+           CLOSE EXPOSURE-REPORT.
+           IF SQL-ERROR-OCCURRED
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
