@@ -0,0 +1,287 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *              New-Business Endowment Policy Add                 *
+      *                                                                *
+      *   Business logic for adding a new endowment policy for an     *
+      *   existing customer, using the SOAIPE1 commarea layout.        *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPOL01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'LGAPOL01------WS'.
+           03 WS-TRANSID               PIC X(4).
+           03 WS-TERMID                PIC X(4).
+           03 WS-TASKNUM               PIC 9(7).
+           03 WS-FILLER                PIC X.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+      * Variables for time/date processing
+       01  WS-ABSTIME                  PIC S9(8) COMP VALUE +0.
+       01  WS-TIME                     PIC X(8)  VALUE SPACES.
+       01  WS-DATE                     PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      * Definitions required for data manipulation                     *
+      *----------------------------------------------------------------*
+      * Length of the SOAIPE1 commarea, excluding the padding data,
+      * i.e. the part every caller must supply.
+       01  WS-COMMAREA-LENGTHS.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +152.
+
+       01  WS-RESP                     PIC S9(8) COMP VALUE +0.
+       01  WS-CUSTOMER-COUNT           PIC S9(9) COMP VALUE +0.
+       01  WS-MAX-POLICY-NUM           PIC S9(9) COMP VALUE +0.
+      * Bounded retry count for INSERT-POLICY's MAX()+1 key generation,
+      * which can collide with a concurrent insert (SQLCODE -803).
+       01  WS-KEY-RETRY-COUNT          PIC 9(2)  VALUE 0.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Audit trail of every policy add, via the same LGSTSQ helper    *
+      * LGACUS01/LGACLM01 use.                                         *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           03 AUD-DATE                  PIC X(8).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TIME                  PIC X(6).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-TRANSID               PIC X(4).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-CUSTOMER-NUM          PIC 9(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-POLICY-NUM            PIC 9(10).
+           03 FILLER                    PIC X    VALUE SPACE.
+           03 AUD-RETURN-CODE           PIC X(2).
+
+      ******************************************************************
+      *    L I N K A G E     S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+             COPY SOAIPE1.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+           INITIALIZE WS-HEADER.
+           MOVE EIBTRNID TO WS-TRANSID.
+           MOVE EIBTRMID TO WS-TERMID.
+           MOVE EIBTASKN TO WS-TASKNUM.
+
+           IF EIBCALEN IS EQUAL TO ZERO
+               EXEC CICS ABEND ABCODE('LGCA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE.
+           MOVE EIBCALEN TO WS-CALEN.
+
+           IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
+             MOVE '98' TO CA-RETURN-CODE
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF
+
+      *----------------------------------------------------------------*
+      * The customer taking out the policy has to exist                *
+      *----------------------------------------------------------------*
+           PERFORM CHECK-CUSTOMER-EXISTS.
+           IF CA-RETURN-CODE > 0
+             PERFORM WRITE-AUDIT-TRAIL
+             EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * Add the policy and its endowment detail                        *
+      *----------------------------------------------------------------*
+           PERFORM INSERT-POLICY.
+
+           PERFORM WRITE-AUDIT-TRAIL.
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       CHECK-CUSTOMER-EXISTS.
+           MOVE 0 TO WS-CUSTOMER-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-CUSTOMER-COUNT
+                 FROM CUSTOMER
+                WHERE CUSTOMERNUMBER = :CA-CUSTOMER-NUM
+           END-EXEC.
+           IF WS-CUSTOMER-COUNT = 0
+               MOVE '86' TO CA-RETURN-CODE
+           END-IF.
+       CHECK-CUSTOMER-EXISTS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INSERT-POLICY.
+      * Next policy number is highest-on-file plus one, which two
+      * concurrent policy adds can compute identically and then both
+      * try to insert, so SQLCODE -803 (duplicate key) is retried
+      * with a freshly re-read MAX() rather than treated as a hard
+      * failure - bounded so a genuine failure still falls through
+      * to the suspense queue instead of looping forever.
+           MOVE 0 TO WS-KEY-RETRY-COUNT.
+           PERFORM INSERT-POLICY-ATTEMPT.
+           PERFORM WITH TEST BEFORE
+                   UNTIL SQLCODE NOT = -803
+                      OR WS-KEY-RETRY-COUNT >= 5
+               PERFORM INSERT-POLICY-ATTEMPT
+           END-PERFORM.
+
+           IF SQLCODE NOT = 0
+               MOVE '87' TO CA-RETURN-CODE
+               PERFORM WRITE-SUSPENSE-RECORD
+           ELSE
+               PERFORM INSERT-ENDOWMENT
+           END-IF.
+       INSERT-POLICY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INSERT-POLICY-ATTEMPT.
+           ADD 1 TO WS-KEY-RETRY-COUNT.
+           MOVE 0 TO WS-MAX-POLICY-NUM.
+           EXEC SQL
+               SELECT MAX(POLICYNUMBER)
+                 INTO :WS-MAX-POLICY-NUM
+                 FROM POLICY
+           END-EXEC.
+           ADD 1 TO WS-MAX-POLICY-NUM.
+           MOVE WS-MAX-POLICY-NUM TO CA-POLICY-NUM.
+
+           EXEC SQL
+               INSERT INTO POLICY
+               (POLICYNUMBER
+               ,CUSTOMERNUMBER
+               ,ISSUEDATE
+               ,EXPIRYDATE
+               ,POLICYTYPE
+               ,LASTCHANGED
+               ,BROKERID
+               ,BROKERSREFERENCE
+               ,PAYMENT
+               ,COMMISSION)
+               VALUES (
+                     :CA-POLICY-NUM
+                    ,:CA-CUSTOMER-NUM
+                    ,:CA-ISSUE-DATE
+                    ,:CA-EXPIRY-DATE
+                    ,'E'
+                    ,CURRENT TIMESTAMP
+                    ,:CA-BROKERID
+                    ,:CA-BROKERSREF
+                    ,:CA-PAYMENT
+                    ,0)
+           END-EXEC.
+       INSERT-POLICY-ATTEMPT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       INSERT-ENDOWMENT.
+           EXEC SQL
+               INSERT INTO ENDOWMENT
+               (POLICYNUMBER
+               ,EQUITIES
+               ,WITHPROFITS
+               ,MANAGEDFUND
+               ,FUNDNAME
+               ,TERM
+               ,SUMASSURED
+               ,LIFEASSURED
+               ,PADDINGDATA)
+               VALUES (
+                     :CA-POLICY-NUM
+                    ,:CA-E-EQUITIES
+                    ,:CA-E-WITH-PROFITS
+                    ,:CA-E-MANAGED-FUND
+                    ,:CA-E-FUND-NAME
+                    ,:CA-E-TERM
+                    ,:CA-E-SUM-ASSURED
+                    ,:CA-E-LIFE-ASSURED
+                    ,:CA-E-PADDING-DATA)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               MOVE '87' TO CA-RETURN-CODE
+               PERFORM WRITE-SUSPENSE-RECORD
+           END-IF.
+       INSERT-ENDOWMENT-EXIT.
+           EXIT.
+
+      *================================================================*
+      * A rejected policy insert is queued to LGSUSP so a later job    *
+      * can replay it instead of losing it, same convention as the    *
+      * customer and claim add transactions.                          *
+      *================================================================*
+       WRITE-SUSPENSE-RECORD.
+           EXEC CICS WRITEQ TS
+                     QUEUE('LGSUSP')
+                     FROM(DFHCOMMAREA)
+                     LENGTH(WS-CALEN)
+           END-EXEC.
+       WRITE-SUSPENSE-RECORD-EXIT.
+           EXIT.
+
+      *================================================================*
+      * Write one audit record per policy add to the LGAUDIT TSQ via   *
+      * the LGSTSQ helper.                                             *
+      *================================================================*
+       WRITE-AUDIT-TRAIL.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE         TO AUD-DATE
+           MOVE WS-TIME         TO AUD-TIME
+           MOVE WS-TRANSID      TO AUD-TRANSID
+           MOVE CA-CUSTOMER-NUM TO AUD-CUSTOMER-NUM
+           MOVE CA-POLICY-NUM   TO AUD-POLICY-NUM
+           MOVE CA-RETURN-CODE  TO AUD-RETURN-CODE
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(AUDIT-RECORD)
+                     LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+       WRITE-AUDIT-TRAIL-EXIT.
+           EXIT.
