@@ -0,0 +1,169 @@
+      ******************************************************************
+      *                                                                *
+      *          Month-End DB2 / VSAM Customer-Count Reconciliation    *
+      *                                                                *
+      *   Compares the row count on the DB2 CUSTOMER table against    *
+      *   the record count in the VSAM CUSTOMER.DAT file (the same    *
+      *   file customer-records.cob/customer-maintenance.cob          *
+      *   maintain) and reports a match or mismatch to CUSTRECN.RPT.  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same indexed KSDS layout as customer-records.cob's
+      *    CUSTOMER-FILE, read sequentially here just to count records.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT RECONCILE-REPORT
+               ASSIGN TO "CUSTRECN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID            PIC 9(10).
+           05  CUST-NAME          PIC X(30).
+           05  CUST-ADDRESS       PIC X(50).
+           05  CUST-CITY          PIC X(20).
+           05  CUST-STATE         PIC X(2).
+           05  CUST-ZIP           PIC 9(5).
+           05  CUST-BALANCE       PIC S9(7)V99.
+           05  CUST-CURRENCY      PIC X(3).
+           05  CUST-STATUS        PIC X(1).
+               88  ACTIVE            VALUE "A".
+               88  INACTIVE           VALUE "I".
+               88  SUSPENDED          VALUE "S".
+           05  CUST-LAST-ACTIVITY PIC 9(8).
+
+       FD  RECONCILE-REPORT.
+       01  REPORT-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY DECLARE.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-CUSTOMER-STATUS      PIC X(2).
+           88 END-OF-VSAM              VALUE "10".
+
+       01  WS-VSAM-COUNT           PIC 9(7) VALUE 0.
+       01  WS-DB2-COUNT            PIC S9(9) USAGE COMP VALUE 0.
+
+       01  RECONCILE-DETAIL-LINE.
+           05 FILLER                PIC X(20)
+                                     VALUE 'DB2 CUSTOMER COUNT:'.
+           05 RDL-DB2-COUNT         PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(6)  VALUE SPACES.
+           05 FILLER                PIC X(21)
+                                     VALUE 'VSAM CUSTOMER COUNT:'.
+           05 RDL-VSAM-COUNT        PIC ZZZ,ZZ9.
+
+       01  RECONCILE-RESULT-LINE.
+           05 FILLER                PIC X(11) VALUE 'RECONCILE: '.
+           05 RRL-RESULT            PIC X(30).
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+
+           DISPLAY 'START OF PROGRAM'
+           PERFORM 1000-INITIALIZATION
+              THRU 1000-EXIT
+
+           PERFORM 1500-COUNT-VSAM-CUSTOMERS
+              THRU 1500-EXIT
+
+           PERFORM 2000-COUNT-DB2-CUSTOMERS
+              THRU 2000-EXIT
+
+           PERFORM 8000-PRINT-RECONCILIATION
+              THRU 8000-EXIT
+
+           PERFORM 9000-END-PARA
+           .
+       0001-MAIN-EXIT.
+           EXIT.
+
+       1000-INITIALIZATION.
+           OPEN INPUT CUSTOMER-FILE
+           IF WS-CUSTOMER-STATUS NOT = "00"
+              DISPLAY '1000-INITIALIZATION:'
+              DISPLAY 'INVALID FILE STATUS ON OPEN:' WS-CUSTOMER-STATUS
+              PERFORM 9000-END-PARA
+           END-IF
+           OPEN OUTPUT RECONCILE-REPORT
+           .
+       1000-EXIT.
+           EXIT.
+
+       1500-COUNT-VSAM-CUSTOMERS.
+           READ CUSTOMER-FILE NEXT RECORD
+              AT END SET END-OF-VSAM TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-VSAM
+              ADD 1 TO WS-VSAM-COUNT
+              READ CUSTOMER-FILE NEXT RECORD
+                 AT END SET END-OF-VSAM TO TRUE
+              END-READ
+           END-PERFORM
+           .
+       1500-EXIT.
+           EXIT.
+
+       2000-COUNT-DB2-CUSTOMERS.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-DB2-COUNT
+                 FROM CUSTOMER
+           END-EXEC
+           IF SQLCODE NOT = 0
+              DISPLAY 'INVALID SQLCODE ON COUNT:' SQLCODE
+              PERFORM 9000-END-PARA
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+       8000-PRINT-RECONCILIATION.
+
+           MOVE WS-DB2-COUNT  TO RDL-DB2-COUNT
+           MOVE WS-VSAM-COUNT TO RDL-VSAM-COUNT
+           MOVE RECONCILE-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF WS-DB2-COUNT = WS-VSAM-COUNT
+              MOVE 'MATCH' TO RRL-RESULT
+           ELSE
+              MOVE 'MISMATCH' TO RRL-RESULT
+           END-IF
+           MOVE RECONCILE-RESULT-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       8000-EXIT.
+           EXIT.
+
+       9000-END-PARA.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE RECONCILE-REPORT.
+           IF WS-DB2-COUNT = WS-VSAM-COUNT
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK
+           .
+       9000-EXIT.
+           EXIT.
