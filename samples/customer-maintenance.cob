@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MAINTENANCE.
+       AUTHOR. BOB-LAB-SAMPLES.
+       DATE-WRITTEN. 2026-08-08.
+
+      * Applies add/change/delete transactions to CUSTOMER.DAT. The
+      * master is keyed indexed (see customer-records.cob req 012), so
+      * each transaction is a direct WRITE/REWRITE/DELETE by CUST-ID
+      * instead of a match against a sorted master pass.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE
+               ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT MAINT-FILE
+               ASSIGN TO "MAINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+           SELECT MAINT-REPORT
+               ASSIGN TO "MAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID            PIC 9(10).
+           05  CUST-NAME          PIC X(30).
+           05  CUST-ADDRESS       PIC X(50).
+           05  CUST-CITY          PIC X(20).
+           05  CUST-STATE         PIC X(2).
+           05  CUST-ZIP           PIC 9(5).
+           05  CUST-BALANCE       PIC S9(7)V99.
+           05  CUST-CURRENCY      PIC X(3).
+           05  CUST-STATUS        PIC X(1).
+               88  ACTIVE            VALUE "A".
+               88  INACTIVE           VALUE "I".
+               88  SUSPENDED          VALUE "S".
+           05  CUST-LAST-ACTIVITY PIC 9(8).
+
+      * One add/change/delete request per line: action code, ID, then
+      * the same field layout as CUSTOMER-RECORD. CHANGE and DELETE
+      * transactions only need MAINT-ACTION/MAINT-CUST-ID populated;
+      * the rest is ignored for DELETE.
+       FD  MAINT-FILE.
+       01  MAINT-RECORD.
+           05  MAINT-ACTION       PIC X(1).
+               88  MAINT-ADD         VALUE "A".
+               88  MAINT-CHANGE      VALUE "C".
+               88  MAINT-DELETE      VALUE "D".
+           05  MAINT-CUST-ID      PIC 9(10).
+           05  MAINT-NAME         PIC X(30).
+           05  MAINT-ADDRESS      PIC X(50).
+           05  MAINT-CITY         PIC X(20).
+           05  MAINT-STATE        PIC X(2).
+           05  MAINT-ZIP          PIC 9(5).
+           05  MAINT-BALANCE      PIC S9(7)V99.
+           05  MAINT-CURRENCY     PIC X(3).
+           05  MAINT-STATUS       PIC X(1).
+
+      * One line per transaction outcome plus a trailing summary.
+       FD  MAINT-REPORT.
+       01  MAINT-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF              PIC X     VALUE "N".
+       01  WS-CUSTOMER-STATUS  PIC XX    VALUE SPACES.
+       01  WS-MAINT-STATUS     PIC XX    VALUE SPACES.
+       01  WS-TODAY-DATE       PIC 9(8)  VALUE ZEROS.
+
+       01  WS-TRANS-COUNT      PIC 9(5)  VALUE ZEROS.
+       01  WS-ADD-COUNT        PIC 9(5)  VALUE ZEROS.
+       01  WS-CHANGE-COUNT     PIC 9(5)  VALUE ZEROS.
+       01  WS-DELETE-COUNT     PIC 9(5)  VALUE ZEROS.
+       01  WS-REJECT-COUNT     PIC 9(5)  VALUE ZEROS.
+
+       01  WS-REJECT-REASON    PIC X(25) VALUE SPACES.
+
+      * A customer requested as ACTIVE is force-suspended instead when
+      * the balance being written is worse than this threshold, so a
+      * badly overdrawn account can't stay ACTIVE just because the
+      * transaction didn't say so.
+       01  WS-SUSPEND-THRESHOLD PIC S9(7)V99 VALUE -500.00.
+       01  WS-AUTO-SUSPEND-FLAG PIC X         VALUE "N".
+
+       01  DETAIL-RESULT-LINE.
+           05  DRL-ACTION         PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DRL-ID             PIC 9(10).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DRL-RESULT         PIC X(10).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  DRL-REASON         PIC X(25).
+
+       01  SUMMARY-RESULT-LINE.
+           05  FILLER             PIC X(20)
+               VALUE "TRANSACTIONS READ:  ".
+           05  SRL-TRANS-COUNT    PIC ZZZZ9.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(9)  VALUE "ADDED:   ".
+           05  SRL-ADD-COUNT      PIC ZZZZ9.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(9)  VALUE "CHANGED: ".
+           05  SRL-CHANGE-COUNT   PIC ZZZZ9.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(9)  VALUE "DELETED: ".
+           05  SRL-DELETE-COUNT   PIC ZZZZ9.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(9)  VALUE "REJECTED:".
+           05  SRL-REJECT-COUNT   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESSING.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM OPEN-FILES.
+           PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF = "Y".
+           PERFORM PRINT-SUMMARY.
+           PERFORM CLOSE-FILES.
+           PERFORM SET-RETURN-CODE.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE.
+           OPEN INPUT MAINT-FILE.
+           OPEN OUTPUT MAINT-REPORT.
+
+       PROCESS-TRANSACTIONS.
+           READ MAINT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-TRANS-COUNT
+                   PERFORM APPLY-TRANSACTION.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM ADD-CUSTOMER
+               WHEN MAINT-CHANGE
+                   PERFORM CHANGE-CUSTOMER
+               WHEN MAINT-DELETE
+                   PERFORM DELETE-CUSTOMER
+               WHEN OTHER
+                   MOVE "UNKNOWN ACTION CODE" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+           END-EVALUATE.
+
+       ADD-CUSTOMER.
+           MOVE MAINT-CUST-ID  TO CUST-ID
+           MOVE MAINT-NAME     TO CUST-NAME
+           MOVE MAINT-ADDRESS  TO CUST-ADDRESS
+           MOVE MAINT-CITY     TO CUST-CITY
+           MOVE MAINT-STATE    TO CUST-STATE
+           MOVE MAINT-ZIP      TO CUST-ZIP
+           MOVE MAINT-BALANCE  TO CUST-BALANCE
+           MOVE MAINT-CURRENCY TO CUST-CURRENCY
+           MOVE MAINT-STATUS   TO CUST-STATUS
+           MOVE WS-TODAY-DATE  TO CUST-LAST-ACTIVITY
+           PERFORM CHECK-BALANCE-SUSPENSION
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE "DUPLICATE CUST-ID" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE "ADD"        TO DRL-ACTION
+                   MOVE MAINT-CUST-ID TO DRL-ID
+                   MOVE "ADDED"      TO DRL-RESULT
+                   PERFORM SET-SUSPEND-REASON
+                   PERFORM WRITE-RESULT-LINE
+           END-WRITE.
+
+       CHANGE-CUSTOMER.
+           MOVE MAINT-CUST-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "CUST-ID NOT ON FILE" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE MAINT-NAME     TO CUST-NAME
+                   MOVE MAINT-ADDRESS  TO CUST-ADDRESS
+                   MOVE MAINT-CITY     TO CUST-CITY
+                   MOVE MAINT-STATE    TO CUST-STATE
+                   MOVE MAINT-ZIP      TO CUST-ZIP
+                   MOVE MAINT-BALANCE  TO CUST-BALANCE
+                   MOVE MAINT-CURRENCY TO CUST-CURRENCY
+                   MOVE MAINT-STATUS   TO CUST-STATUS
+                   MOVE WS-TODAY-DATE  TO CUST-LAST-ACTIVITY
+                   PERFORM CHECK-BALANCE-SUSPENSION
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+                           PERFORM REJECT-TRANSACTION
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-COUNT
+                           MOVE "CHANGE"     TO DRL-ACTION
+                           MOVE MAINT-CUST-ID TO DRL-ID
+                           MOVE "CHANGED"    TO DRL-RESULT
+                           PERFORM SET-SUSPEND-REASON
+                           PERFORM WRITE-RESULT-LINE
+                   END-REWRITE
+           END-READ.
+
+       CHECK-BALANCE-SUSPENSION.
+           MOVE "N" TO WS-AUTO-SUSPEND-FLAG.
+           IF CUST-STATUS = "A" AND CUST-BALANCE < WS-SUSPEND-THRESHOLD
+               MOVE "S" TO CUST-STATUS
+               MOVE "Y" TO WS-AUTO-SUSPEND-FLAG
+           END-IF.
+
+       SET-SUSPEND-REASON.
+           IF WS-AUTO-SUSPEND-FLAG = "Y"
+               MOVE "AUTO-SUSPENDED (BALANCE)" TO DRL-REASON
+           ELSE
+               MOVE SPACES TO DRL-REASON
+           END-IF.
+
+       DELETE-CUSTOMER.
+           MOVE MAINT-CUST-ID TO CUST-ID
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "CUST-ID NOT ON FILE" TO WS-REJECT-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+                   MOVE "DELETE"     TO DRL-ACTION
+                   MOVE MAINT-CUST-ID TO DRL-ID
+                   MOVE "DELETED"    TO DRL-RESULT
+                   MOVE SPACES       TO DRL-REASON
+                   PERFORM WRITE-RESULT-LINE
+           END-DELETE.
+
+       REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE "REJECT"      TO DRL-ACTION
+           MOVE MAINT-CUST-ID TO DRL-ID
+           MOVE "REJECTED"    TO DRL-RESULT
+           MOVE WS-REJECT-REASON TO DRL-REASON
+           PERFORM WRITE-RESULT-LINE.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO MAINT-REPORT-LINE
+           MOVE DETAIL-RESULT-LINE TO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE.
+
+       PRINT-SUMMARY.
+           MOVE WS-TRANS-COUNT  TO SRL-TRANS-COUNT
+           MOVE WS-ADD-COUNT    TO SRL-ADD-COUNT
+           MOVE WS-CHANGE-COUNT TO SRL-CHANGE-COUNT
+           MOVE WS-DELETE-COUNT TO SRL-DELETE-COUNT
+           MOVE WS-REJECT-COUNT TO SRL-REJECT-COUNT
+           MOVE SPACES TO MAINT-REPORT-LINE
+           MOVE SUMMARY-RESULT-LINE TO MAINT-REPORT-LINE
+           WRITE MAINT-REPORT-LINE.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           CLOSE MAINT-FILE.
+           CLOSE MAINT-REPORT.
+
+       SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN WS-REJECT-COUNT = ZEROS
+                   MOVE 0 TO RETURN-CODE
+               WHEN WS-REJECT-COUNT >= WS-TRANS-COUNT
+                   MOVE 8 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 4 TO RETURN-CODE
+           END-EVALUATE.
