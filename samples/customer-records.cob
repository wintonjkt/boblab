@@ -2,126 +2,1030 @@
        PROGRAM-ID. CUSTOMER-RECORDS.
        AUTHOR. BOB-LAB-SAMPLES.
        DATE-WRITTEN. 2023-01-01.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Indexed KSDS keyed on CUST-ID so a single customer can be
+      *    read directly instead of scanning the whole file, matching
+      *    how the CICS side reads KSDSCUST directly by key.
            SELECT CUSTOMER-FILE
                ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+
+           SELECT CUSTOMER-REPORT
+               ASSIGN TO "CUSTOMER.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
-      
+
+           SELECT OPTIONAL CONTROL-FILE
+               ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT OPTIONAL RESTART-FILE
+               ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+      *    ZIP-to-state reference, used to flag a CUST-STATE/CUST-ZIP
+      *    combination that doesn't match (e.g. a NY state with a
+      *    California ZIP) - the kind of mismatch that causes returned
+      *    mail. Optional: if absent, this check is skipped entirely.
+           SELECT OPTIONAL ZIP-REFERENCE-FILE
+               ASSIGN TO "ZIPSTATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ZIPREF-STATUS.
+
+           SELECT CUSTOMER-EXTRACT
+               ASSIGN TO "CUSTOMER.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    One row appended per run so balance trend can be tracked
+      *    across runs; always opened EXTEND so history accumulates.
+           SELECT BALANCE-HISTORY
+               ASSIGN TO "BALANCE.HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+      *    State-to-destination mapping for report distribution: each
+      *    line is a CUST-STATE and a destination number 1-5. Optional -
+      *    if absent, every detail line stays only in CUSTOMER-REPORT,
+      *    same as before distribution routing existed.
+           SELECT OPTIONAL DISTRIBUTION-CONFIG
+               ASSIGN TO "DISTCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISTCFG-STATUS.
+
+      *    Up to five regional distribution datasets a detail line can
+      *    be routed to in addition to the main report, per
+      *    DISTRIBUTION-CONFIG.
+           SELECT DIST-FILE-1 ASSIGN TO "DIST1.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIST-FILE-2 ASSIGN TO "DIST2.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIST-FILE-3 ASSIGN TO "DIST3.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIST-FILE-4 ASSIGN TO "DIST4.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DIST-FILE-5 ASSIGN TO "DIST5.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
        01  CUSTOMER-RECORD.
-           05  CUST-ID            PIC 9(5).
+           05  CUST-ID            PIC 9(10).
            05  CUST-NAME          PIC X(30).
            05  CUST-ADDRESS       PIC X(50).
            05  CUST-CITY          PIC X(20).
            05  CUST-STATE         PIC X(2).
            05  CUST-ZIP           PIC 9(5).
            05  CUST-BALANCE       PIC S9(7)V99.
+      *    ISO 4217 currency the balance is held in. Balances are not
+      *    converted across currencies anywhere in this program - the
+      *    totals/subtotals below remain a simple sum, same as before
+      *    multi-currency support was added, so a mixed-currency book
+      *    of customers will show a total that mixes units. There is
+      *    no FX rate table in this repo to do otherwise.
+           05  CUST-CURRENCY      PIC X(3).
            05  CUST-STATUS        PIC X(1).
                88  ACTIVE            VALUE "A".
                88  INACTIVE           VALUE "I".
-      
+               88  SUSPENDED          VALUE "S".
+      *    Date (YYYYMMDD) of the last add/change applied to this
+      *    customer, so a long-inactive customer can be identified by
+      *    age instead of just by CUST-STATUS. Zero for records
+      *    written before this field existed.
+           05  CUST-LAST-ACTIVITY PIC 9(8).
+
+       FD  CUSTOMER-REPORT.
+       01  REPORT-LINE            PIC X(80).
+
+      * Independent expected-count/expected-total produced by the
+      * upstream extract, used to catch a truncated CUSTOMER.DAT.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-COUNT          PIC 9(3).
+           05  CTL-BALANCE        PIC S9(9)V99.
+
+      * Records the last CUST-ID fully processed, so a resubmit after an
+      * abend can skip records it already buffered/validated, plus the
+      * customer count/total balance accumulated by the run(s) up to
+      * that checkpoint, so a resumed run's final summary/history/
+      * control-total reconciliation covers the whole file rather than
+      * just the tail segment read after the restart point.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-LAST-ID               PIC 9(10).
+           05  RST-PRIOR-CUSTOMER-COUNT  PIC 9(7).
+           05  RST-PRIOR-TOTAL-BALANCE   PIC S9(9)V99.
+
+      * One ZIP/state pair per line: ZIP(5) then two-letter state.
+       FD  ZIP-REFERENCE-FILE.
+       01  ZIPREF-RECORD.
+           05  ZIPREF-ZIP         PIC 9(5).
+           05  ZIPREF-STATE       PIC X(2).
+
+      * One state/destination pair per line: two-letter state then a
+      * destination number (1-5) identifying which DIST-FILE-n the
+      * state's detail lines should also be written to.
+       FD  DISTRIBUTION-CONFIG.
+       01  DISTCFG-RECORD.
+           05  DISTCFG-STATE      PIC X(2).
+           05  DISTCFG-DEST       PIC 9(1).
+
+       FD  DIST-FILE-1.
+       01  DIST-RECORD-1          PIC X(80).
+       FD  DIST-FILE-2.
+       01  DIST-RECORD-2          PIC X(80).
+       FD  DIST-FILE-3.
+       01  DIST-RECORD-3          PIC X(80).
+       FD  DIST-FILE-4.
+       01  DIST-RECORD-4          PIC X(80).
+       FD  DIST-FILE-5.
+       01  DIST-RECORD-5          PIC X(80).
+
+      * Comma-delimited feed for the data warehouse: ID, name, balance,
+      * status. Produced in the same run so no separate extract job has
+      * to reread CUSTOMER.DAT.
+       FD  CUSTOMER-EXTRACT.
+       01  EXTRACT-RECORD         PIC X(100).
+
+      * Run-date, customer count, total and average balance — one line
+      * per run, so a downstream job can chart the balance trend.
+      * HIST-CUSTOMER-COUNT is PIC 9(7), matching WS-GRAND-CUSTOMER-
+      * COUNT, not the 3-digit width of a single run's buffer table -
+      * a downstream reader of this file needs to be sized accordingly.
+       FD  BALANCE-HISTORY.
+       01  HISTORY-RECORD.
+           05  HIST-RUN-DATE          PIC 9(8).
+           05  HIST-CUSTOMER-COUNT    PIC 9(7).
+           05  HIST-TOTAL-BALANCE     PIC S9(9)V99.
+           05  HIST-AVERAGE-BALANCE   PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF              PIC X VALUE "N".
+       01  WS-CUSTOMER-STATUS  PIC XX VALUE SPACES.
+       01  WS-HISTORY-STATUS   PIC XX VALUE SPACES.
+       01  WS-RUN-DATE         PIC 9(8) VALUE ZEROS.
        01  WS-TOTAL-BALANCE    PIC S9(9)V99 VALUE ZEROS.
+      *    WS-CUSTOMER-COUNT is the WS-CUSTOMER-TABLE fill index - it
+      *    stops at the table's 999-slot capacity (see BUFFER-CUSTOMER)
+      *    and exists only to drive the detail/sort/top-N loops that
+      *    walk the buffered rows. WS-CUSTOMER-READ-COUNT is the true,
+      *    unbounded per-run customer count and is what feeds the
+      *    average balance, checkpoint and grand-total calculations,
+      *    same separation LOAD-ZIP-REFERENCE/LOAD-DISTRIBUTION-CONFIG
+      *    keep between their own table-fill index and WS-ZIPREF-COUNT/
+      *    WS-DISTCFG-COUNT.
        01  WS-CUSTOMER-COUNT   PIC 9(3) VALUE ZEROS.
+       01  WS-CUSTOMER-READ-COUNT PIC 9(7) VALUE ZEROS.
        01  WS-AVERAGE-BALANCE  PIC S9(7)V99.
-      
-       REPORT SECTION.
-       RD  CUSTOMER-REPORT.
+       01  WS-TABLE-IX         PIC 9(3) VALUE ZEROS.
+
+      * Run-time selection filter, taken from the first word of the
+      * PARM/command line: ALL (default), ACTIVE or INACTIVE.
+       01  WS-CMD-LINE         PIC X(80) VALUE SPACES.
+       01  WS-SELECT-FILTER    PIC X(8)  VALUE "ALL".
+       01  WS-SORT-MODE        PIC X(8)  VALUE "NONE".
+       01  WS-TOP-N-TEXT       PIC X(8)  VALUE SPACES.
+       01  WS-TOP-N            PIC 9(3)  VALUE ZEROS.
+       01  WS-PRINT-LIMIT      PIC 9(3)  VALUE ZEROS.
+       01  WS-SWAP-FLAG        PIC X     VALUE "Y".
+       01  WS-SORT-J           PIC 9(3)  VALUE ZEROS.
+
+      * Page-break control: header/page number reprint every 60 lines.
+       01  WS-LINES-PER-PAGE   PIC 9(3)  VALUE 60.
+       01  WS-LINES-ON-PAGE    PIC 9(3)  VALUE ZEROS.
+       01  WS-PAGE-NUMBER      PIC 9(3)  VALUE ZEROS.
+
+      * Control-total reconciliation against CONTROL-FILE (optional).
+       01  WS-CONTROL-STATUS   PIC XX    VALUE SPACES.
+       01  WS-CONTROL-PRESENT  PIC X     VALUE "N".
+       01  WS-CONTROL-MISMATCH PIC X     VALUE "N".
+
+      * Minimum expected customer count, for RETURN-CODE alerting.
+       01  WS-MIN-CUSTOMER-COUNT PIC 9(3) VALUE 1.
+
+      * Checkpoint/restart against RESTART-FILE (optional).
+       01  WS-RESTART-STATUS   PIC XX    VALUE SPACES.
+       01  WS-RESTART-ID       PIC 9(10) VALUE ZEROS.
+       01  WS-RESTART-ACTIVE   PIC X     VALUE "N".
+       01  WS-CHECKPOINT-EVERY PIC 9(3)  VALUE 100.
+       01  WS-SINCE-CHECKPOINT PIC 9(3)  VALUE ZEROS.
+
+      * Customer count/total balance carried over from a prior partial
+      * run's last checkpoint (zero when not restarting), and the grand
+      * totals (prior + this run's own) used for the summary, history,
+      * control-total and return-code checks so they reflect the whole
+      * file rather than just the rows read after the restart point.
+      * PIC 9(7), not 9(3), since these track the true file-wide count
+      * (see WS-CUSTOMER-READ-COUNT below) rather than the 999-slot
+      * buffer-table fill index.
+       01  WS-PRIOR-CUSTOMER-COUNT PIC 9(7)       VALUE ZEROS.
+       01  WS-PRIOR-TOTAL-BALANCE  PIC S9(9)V99   VALUE ZEROS.
+       01  WS-GRAND-CUSTOMER-COUNT PIC 9(7)       VALUE ZEROS.
+       01  WS-GRAND-TOTAL-BALANCE  PIC S9(9)V99   VALUE ZEROS.
+
+      * Buffered customer rows, filled during the single read pass so
+      * PRINT-DETAILS does not need to reread CUSTOMER-FILE.
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUSTOMER-ENTRY OCCURS 999 TIMES
+                                  INDEXED BY WS-CUST-IX.
+               10  WS-T-ID        PIC 9(10).
+               10  WS-T-NAME      PIC X(30).
+               10  WS-T-BALANCE   PIC S9(7)V99.
+               10  WS-T-CURRENCY  PIC X(3).
+               10  WS-T-STATUS    PIC X(1).
+               10  WS-T-STATE     PIC X(2).
+
+      * Per-state subtotals, accumulated as records are read so
+      * PRINT-STATE-SUBTOTALS does not need CUST-STATE to be sorted.
+       01  WS-STATE-TABLE-COUNT PIC 9(3) VALUE ZEROS.
+       01  WS-STATE-TABLE.
+           05  WS-STATE-ENTRY OCCURS 60 TIMES
+                                  INDEXED BY WS-ST-IX.
+               10  WS-ST-CODE     PIC X(2).
+               10  WS-ST-COUNT    PIC 9(3) VALUE ZEROS.
+               10  WS-ST-BALANCE  PIC S9(9)V99 VALUE ZEROS.
+       01  WS-ST-FOUND         PIC X VALUE "N".
+
+      * Reference list of valid US state/territory abbreviations, used
+      * to flag exceptions on CUST-STATE.
+       01  WS-VALID-STATES-LIST.
+           05  FILLER PIC X(20) VALUE "ALAKAZARCACOCTDEFLGA".
+           05  FILLER PIC X(20) VALUE "HIIDILINIAKSKYLAMEMD".
+           05  FILLER PIC X(20) VALUE "MAMIMNMSMOMTNENVNHNJ".
+           05  FILLER PIC X(20) VALUE "NMNYNCNDOHOKORPARISC".
+           05  FILLER PIC X(20) VALUE "SDTNTXUTVTVAWAWVWIWY".
+           05  FILLER PIC X(10) VALUE "DCPRVIGUAS".
+       01  WS-VALID-STATES REDEFINES WS-VALID-STATES-LIST
+                                  OCCURS 55 TIMES PIC X(2).
+
+      * Reference list of ISO 4217 currency codes CUST-CURRENCY is
+      * allowed to carry, used to flag exceptions the same way
+      * WS-VALID-STATES-LIST does for CUST-STATE.
+       01  WS-VALID-CURRENCY-LIST.
+           05  FILLER PIC X(30) VALUE "USDEURGBPCADJPYAUDCHFMXNINRCNY".
+       01  WS-VALID-CURRENCIES REDEFINES WS-VALID-CURRENCY-LIST
+                                  OCCURS 10 TIMES PIC X(3).
+       01  WS-VALID-CURRENCY-FLAG PIC X VALUE "N".
+
+      * Per-currency subtotals, accumulated the same way as
+      * WS-STATE-TABLE so the report can show a true breakdown instead
+      * of one blind sum across mixed-currency balances.
+       01  WS-CURRENCY-TABLE-COUNT PIC 9(2) VALUE ZEROS.
+       01  WS-CURRENCY-TABLE.
+           05  WS-CURR-ENTRY OCCURS 10 TIMES
+                                  INDEXED BY WS-CURR-IX.
+               10  WS-CURR-CODE     PIC X(3).
+               10  WS-CURR-COUNT    PIC 9(3) VALUE ZEROS.
+               10  WS-CURR-BALANCE  PIC S9(9)V99 VALUE ZEROS.
+       01  WS-CURR-FOUND        PIC X VALUE "N".
+
+      * ZIP-to-state reference table, loaded once from the optional
+      * ZIP-REFERENCE-FILE at open time. Empty (WS-ZIPREF-PRESENT = "N")
+      * means the file wasn't there, so the ZIP/state consistency check
+      * is skipped rather than flagging every record.
+       01  WS-ZIPREF-STATUS     PIC XX VALUE SPACES.
+       01  WS-ZIPREF-PRESENT    PIC X  VALUE "N".
+       01  WS-ZIPREF-COUNT      PIC 9(3) VALUE ZEROS.
+       01  WS-ZIPREF-TABLE.
+           05  WS-ZIPREF-ENTRY OCCURS 999 TIMES
+                                  INDEXED BY WS-ZIPREF-IX.
+               10  WS-ZIPREF-TBL-ZIP   PIC 9(5).
+               10  WS-ZIPREF-TBL-STATE PIC X(2).
+       01  WS-ZIPREF-FOUND       PIC X VALUE "N".
+
+      * State-to-destination routing table, loaded once from the
+      * optional DISTRIBUTION-CONFIG file at open time.
+       01  WS-DISTCFG-STATUS     PIC XX VALUE SPACES.
+       01  WS-DISTCFG-COUNT      PIC 9(3) VALUE ZEROS.
+       01  WS-DISTCFG-TABLE.
+           05  WS-DISTCFG-ENTRY OCCURS 60 TIMES
+                                  INDEXED BY WS-DISTCFG-IX.
+               10  WS-DISTCFG-TBL-STATE PIC X(2).
+               10  WS-DISTCFG-TBL-DEST  PIC 9(1).
+      * One open-flag per distribution dataset, so the first line
+      * routed to it opens fresh (OUTPUT) and later lines in the same
+      * run append (EXTEND) instead of re-truncating the file.
+       01  WS-DIST-OPEN-FLAGS.
+           05  WS-DIST-OPEN-1    PIC X VALUE "N".
+           05  WS-DIST-OPEN-2    PIC X VALUE "N".
+           05  WS-DIST-OPEN-3    PIC X VALUE "N".
+           05  WS-DIST-OPEN-4    PIC X VALUE "N".
+           05  WS-DIST-OPEN-5    PIC X VALUE "N".
+       01  WS-DIST-DEST          PIC 9(1) VALUE ZEROS.
+
+      * Exception rows (bad CUST-STATE or CUST-ZIP) built while reading.
+       01  WS-EXCEPTION-COUNT  PIC 9(3) VALUE ZEROS.
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXC-ENTRY OCCURS 999 TIMES
+                                  INDEXED BY WS-EXC-IX.
+               10  WS-EXC-ID     PIC 9(10).
+               10  WS-EXC-NAME   PIC X(30).
+               10  WS-EXC-STATE  PIC X(2).
+               10  WS-EXC-ZIP    PIC 9(5).
+               10  WS-EXC-REASON PIC X(20).
+       01  WS-VALID-STATE-FLAG  PIC X VALUE "N".
+
+      * Reason text for the exception row about to be added, set by the
+      * caller before PERFORM ADD-EXCEPTION so the MOVE into
+      * WS-EXC-REASON happens inside ADD-EXCEPTION itself, under the
+      * same bounds guard as the rest of the row - setting it via the
+      * caller's own WS-EXC-IX after the call would reuse a stale index
+      * once the table is full.
+       01  WS-EXC-REASON-TEXT    PIC X(20) VALUE SPACES.
+
+      * Fields used to build one comma-delimited CUSTOMER-EXTRACT row.
+       01  WS-EXTRACT-ID          PIC Z(9)9.
+       01  WS-EXTRACT-BALANCE     PIC -(7)9.99.
+       01  WS-EXTRACT-STATUS      PIC X(9).
+
+      * Scratch entry used when swapping two rows of WS-CUSTOMER-TABLE
+      * during the optional sort-for-report pass.
+       01  WS-SWAP-ENTRY.
+           05  WS-SW-ID         PIC 9(10).
+           05  WS-SW-NAME       PIC X(30).
+           05  WS-SW-BALANCE    PIC S9(7)V99.
+           05  WS-SW-CURRENCY   PIC X(3).
+           05  WS-SW-STATUS     PIC X(1).
+           05  WS-SW-STATE      PIC X(2).
+
        01  REPORT-HEADER.
            05  FILLER            PIC X(10) VALUE SPACES.
            05  REPORT-DATE        PIC X(10).
            05  FILLER            PIC X(10) VALUE SPACES.
            05  REPORT-TITLE       PIC X(20) VALUE "CUSTOMER SUMMARY".
+           05  FILLER            PIC X(6) VALUE SPACES.
+           05  FILLER            PIC X(5) VALUE "PAGE ".
+           05  HDR-PAGE-NUMBER    PIC ZZ9.
+           05  FILLER            PIC X(15) VALUE SPACES.
        01  DETAIL-LINE.
-           05  DET-ID            PIC Z(5).
+           05  DET-ID            PIC Z(9)9.
            05  FILLER            PIC X VALUE SPACE.
            05  DET-NAME          PIC X(30).
            05  FILLER            PIC X VALUE SPACE.
-           05  DET-BALANCE       PIC $,$$,$$9.99.
+           05  DET-BALANCE       PIC $,$$,$$9.99CR.
+           05  FILLER            PIC X VALUE SPACE.
+           05  DET-CURRENCY      PIC X(3).
            05  FILLER            PIC X VALUE SPACE.
            05  DET-STATUS        PIC X(7).
+       01  CONTROL-MISMATCH-LINE.
+           05  FILLER            PIC X(28) VALUE
+               "*** CONTROL TOTAL MISMATCH:".
+           05  FILLER            PIC X(15) VALUE " EXPECTED CNT=".
+           05  CML-EXP-COUNT     PIC ZZ9.
+           05  FILLER            PIC X(10) VALUE " ACTUAL=".
+           05  CML-ACT-COUNT     PIC Z(6)9.
+           05  FILLER            PIC X(15) VALUE " EXPECTED BAL=".
+           05  CML-EXP-BALANCE   PIC $$$,$$$,$$9.99CR.
+           05  FILLER            PIC X(10) VALUE " ACTUAL=".
+           05  CML-ACT-BALANCE   PIC $$$,$$$,$$9.99CR.
+       01  EXCEPTION-HEADER-LINE PIC X(40)
+               VALUE "*** DATA EXCEPTIONS (BAD STATE/ZIP) ***".
+       01  EXCEPTION-LINE.
+           05  EXC-ID            PIC Z(9)9.
+           05  FILLER            PIC X VALUE SPACE.
+           05  EXC-NAME          PIC X(30).
+           05  FILLER            PIC X VALUE SPACE.
+           05  EXC-STATE         PIC X(2).
+           05  FILLER            PIC X VALUE SPACE.
+           05  EXC-ZIP           PIC 9(5).
+           05  FILLER            PIC X VALUE SPACE.
+           05  EXC-REASON        PIC X(20).
+       01  STATE-SUBTOTAL-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  FILLER            PIC X(8) VALUE "STATE : ".
+           05  SST-STATE         PIC X(2).
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  SST-COUNT         PIC ZZZ.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  SST-BALANCE       PIC $$$,$$9.99CR.
+       01  CURRENCY-SUBTOTAL-LINE.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "CURRENCY : ".
+           05  CCL-CURRENCY      PIC X(3).
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  CCL-COUNT         PIC ZZZ.
+           05  FILLER            PIC X(5) VALUE SPACES.
+           05  CCL-BALANCE       PIC $$$,$$9.99CR.
        01  SUMMARY-LINE.
-           05  FILLER            PIC X(20) VALUE SPACES.
-           05  SUMMARY-COUNT     PIC ZZZ.
+           05  FILLER            PIC X(16) VALUE SPACES.
+           05  SUMMARY-COUNT     PIC Z(6)9.
            05  FILLER            PIC X(5) VALUE SPACES.
-           05  SUMMARY-TOTAL     PIC $$$,$$9.99.
-      
+           05  SUMMARY-TOTAL     PIC $$$,$$9.99CR.
+
        PROCEDURE DIVISION.
        MAIN-PROCESSING.
+           PERFORM GET-RUN-OPTIONS.
+           PERFORM LOAD-RESTART-POINT.
            PERFORM OPEN-FILES.
            PERFORM PROCESS-RECORDS
                UNTIL WS-EOF = "Y".
            PERFORM CALCULATE-SUMMARY.
+           PERFORM WRITE-BALANCE-HISTORY.
+           PERFORM RECONCILE-CONTROL-TOTALS.
            PERFORM PRINT-REPORT.
            PERFORM CLOSE-FILES.
+           PERFORM SET-RETURN-CODE.
            STOP RUN.
-      
+
+       SET-RETURN-CODE.
+      *    Give Control-M something to alert on instead of a run that
+      *    always looks clean at RC=0.
+           MOVE 0 TO RETURN-CODE.
+           IF WS-CONTROL-MISMATCH = "Y"
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               IF WS-GRAND-CUSTOMER-COUNT < WS-MIN-CUSTOMER-COUNT
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-GRAND-TOTAL-BALANCE < ZEROS
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+       GET-RUN-OPTIONS.
+      *    PARM layout: SELECT-FILTER SORT-MODE TOP-N
+      *    e.g. "ACTIVE BALANCE 20" or "ALL NAME" or "ALL"
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           IF WS-CMD-LINE NOT = SPACES
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-SELECT-FILTER WS-SORT-MODE WS-TOP-N-TEXT
+               MOVE FUNCTION UPPER-CASE (WS-SELECT-FILTER)
+                   TO WS-SELECT-FILTER
+               MOVE FUNCTION UPPER-CASE (WS-SORT-MODE)
+                   TO WS-SORT-MODE
+           END-IF.
+           IF WS-SELECT-FILTER NOT = "ACTIVE" AND
+              WS-SELECT-FILTER NOT = "INACTIVE" AND
+              WS-SELECT-FILTER NOT = "SUSPENDED"
+               MOVE "ALL" TO WS-SELECT-FILTER
+           END-IF.
+           IF WS-SORT-MODE NOT = "BALANCE" AND
+              WS-SORT-MODE NOT = "NAME"
+               MOVE "NONE" TO WS-SORT-MODE
+           END-IF.
+           IF WS-TOP-N-TEXT NOT = SPACES
+               MOVE FUNCTION NUMVAL (WS-TOP-N-TEXT) TO WS-TOP-N
+           END-IF.
+
+       LOAD-RESTART-POINT.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END CONTINUE
+               END-READ
+               IF RST-LAST-ID > 0
+                   MOVE RST-LAST-ID TO WS-RESTART-ID
+                   MOVE "Y" TO WS-RESTART-ACTIVE
+                   MOVE RST-PRIOR-CUSTOMER-COUNT
+                       TO WS-PRIOR-CUSTOMER-COUNT
+                   MOVE RST-PRIOR-TOTAL-BALANCE
+                       TO WS-PRIOR-TOTAL-BALANCE
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
        OPEN-FILES.
            OPEN INPUT CUSTOMER-FILE.
-           OPEN OUTPUT CUSTOMER-REPORT.
-      
+           PERFORM LOAD-ZIP-REFERENCE.
+           PERFORM LOAD-DISTRIBUTION-CONFIG.
+           IF WS-RESTART-ACTIVE = "Y"
+               OPEN EXTEND CUSTOMER-REPORT
+               OPEN EXTEND CUSTOMER-EXTRACT
+               MOVE WS-RESTART-ID TO CUST-ID
+               START CUSTOMER-FILE KEY > CUST-ID
+                   INVALID KEY MOVE "Y" TO WS-EOF
+               END-START
+           ELSE
+               OPEN OUTPUT CUSTOMER-REPORT
+               OPEN OUTPUT CUSTOMER-EXTRACT
+           END-IF.
+
+       LOAD-ZIP-REFERENCE.
+           OPEN INPUT ZIP-REFERENCE-FILE.
+           IF WS-ZIPREF-STATUS = "00"
+               MOVE "Y" TO WS-ZIPREF-PRESENT
+               PERFORM UNTIL WS-ZIPREF-STATUS NOT = "00"
+                   READ ZIP-REFERENCE-FILE
+                       AT END MOVE "10" TO WS-ZIPREF-STATUS
+                       NOT AT END
+                           IF WS-ZIPREF-COUNT < 999
+                               ADD 1 TO WS-ZIPREF-COUNT
+                               SET WS-ZIPREF-IX TO WS-ZIPREF-COUNT
+                               MOVE ZIPREF-ZIP   TO
+                                   WS-ZIPREF-TBL-ZIP (WS-ZIPREF-IX)
+                               MOVE ZIPREF-STATE TO
+                                   WS-ZIPREF-TBL-STATE (WS-ZIPREF-IX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ZIP-REFERENCE-FILE
+           END-IF.
+
+       LOAD-DISTRIBUTION-CONFIG.
+           OPEN INPUT DISTRIBUTION-CONFIG.
+           IF WS-DISTCFG-STATUS = "00"
+               PERFORM UNTIL WS-DISTCFG-STATUS NOT = "00"
+                   READ DISTRIBUTION-CONFIG
+                       AT END MOVE "10" TO WS-DISTCFG-STATUS
+                       NOT AT END
+                           IF WS-DISTCFG-COUNT < 60
+                               ADD 1 TO WS-DISTCFG-COUNT
+                               SET WS-DISTCFG-IX TO WS-DISTCFG-COUNT
+                               MOVE DISTCFG-STATE TO
+                                   WS-DISTCFG-TBL-STATE (WS-DISTCFG-IX)
+                               MOVE DISTCFG-DEST  TO
+                                   WS-DISTCFG-TBL-DEST (WS-DISTCFG-IX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DISTRIBUTION-CONFIG
+           END-IF.
+
        PROCESS-RECORDS.
-           READ CUSTOMER-FILE
+           READ CUSTOMER-FILE NEXT RECORD
                AT END
                    MOVE "Y" TO WS-EOF
                NOT AT END
                    PERFORM PROCESS-CUSTOMER.
-      
+
        PROCESS-CUSTOMER.
-           ADD 1 TO WS-CUSTOMER-COUNT.
-           
-           IF CUST-STATUS = ACTIVE
+      *    The START in OPEN-FILES already positioned past any rows a
+      *    prior partial run buffered, so every row read here is new.
+           PERFORM BUFFER-CUSTOMER.
+           PERFORM WRITE-CHECKPOINT.
+
+       BUFFER-CUSTOMER.
+      *    The true per-run count is tracked independently of the
+      *    999-slot buffer table, so a file with more than 999
+      *    customers still reports/reconciles/checkpoints correctly
+      *    even though the table itself stops filling.
+           ADD 1 TO WS-CUSTOMER-READ-COUNT.
+
+      *    WS-CUSTOMER-TABLE only has 999 slots; once full, a customer
+      *    is still validated/extracted/totaled but is no longer kept
+      *    in memory for the detail/sort section of the report, same
+      *    bounded-table idiom as LOAD-ZIP-REFERENCE/LOAD-DISTRIBUTION-
+      *    CONFIG.
+           IF WS-CUSTOMER-COUNT < 999
+               ADD 1 TO WS-CUSTOMER-COUNT
+               SET WS-CUST-IX TO WS-CUSTOMER-COUNT
+               MOVE CUST-ID      TO WS-T-ID (WS-CUST-IX)
+               MOVE CUST-NAME    TO WS-T-NAME (WS-CUST-IX)
+               MOVE CUST-BALANCE TO WS-T-BALANCE (WS-CUST-IX)
+               MOVE CUST-CURRENCY TO WS-T-CURRENCY (WS-CUST-IX)
+               MOVE CUST-STATUS  TO WS-T-STATUS (WS-CUST-IX)
+               MOVE CUST-STATE   TO WS-T-STATE (WS-CUST-IX)
+           END-IF.
+
+           IF ACTIVE
                ADD CUST-BALANCE TO WS-TOTAL-BALANCE
            END-IF.
-      
+
+           PERFORM ACCUM-STATE-TOTALS.
+           PERFORM ACCUM-CURRENCY-TOTALS.
+           PERFORM VALIDATE-CUSTOMER.
+           PERFORM WRITE-EXTRACT-RECORD.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE CUST-ID      TO WS-EXTRACT-ID.
+           MOVE CUST-BALANCE TO WS-EXTRACT-BALANCE.
+           EVALUATE TRUE
+               WHEN ACTIVE
+                   MOVE "ACTIVE"    TO WS-EXTRACT-STATUS
+               WHEN SUSPENDED
+                   MOVE "SUSPENDED" TO WS-EXTRACT-STATUS
+               WHEN OTHER
+                   MOVE "INACTIVE"  TO WS-EXTRACT-STATUS
+           END-EVALUATE.
+           STRING FUNCTION TRIM (WS-EXTRACT-ID)     DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM (CUST-NAME)          DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-EXTRACT-BALANCE) DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  CUST-CURRENCY                       DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-EXTRACT-STATUS                  DELIMITED BY SIZE
+               INTO EXTRACT-RECORD
+           END-STRING.
+           WRITE EXTRACT-RECORD.
+
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-EVERY
+               MOVE ZEROS TO WS-SINCE-CHECKPOINT
+               MOVE CUST-ID TO RST-LAST-ID
+               COMPUTE RST-PRIOR-CUSTOMER-COUNT =
+                   WS-PRIOR-CUSTOMER-COUNT + WS-CUSTOMER-READ-COUNT
+               COMPUTE RST-PRIOR-TOTAL-BALANCE =
+                   WS-PRIOR-TOTAL-BALANCE + WS-TOTAL-BALANCE
+               OPEN OUTPUT RESTART-FILE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
+
+       VALIDATE-CUSTOMER.
+           MOVE "N" TO WS-VALID-STATE-FLAG.
+           PERFORM VARYING WS-EXC-IX FROM 1 BY 1
+               UNTIL WS-EXC-IX > 55
+               IF WS-VALID-STATES (WS-EXC-IX) = CUST-STATE
+                   MOVE "Y" TO WS-VALID-STATE-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-VALID-STATE-FLAG = "N"
+               MOVE "BAD STATE" TO WS-EXC-REASON-TEXT
+               PERFORM ADD-EXCEPTION
+           ELSE
+               IF CUST-ZIP = ZEROS
+                   MOVE "BAD ZIP" TO WS-EXC-REASON-TEXT
+                   PERFORM ADD-EXCEPTION
+               ELSE
+                   MOVE "N" TO WS-VALID-CURRENCY-FLAG
+                   PERFORM VARYING WS-EXC-IX FROM 1 BY 1
+                       UNTIL WS-EXC-IX > 10
+                       IF WS-VALID-CURRENCIES (WS-EXC-IX)
+                               = CUST-CURRENCY
+                           MOVE "Y" TO WS-VALID-CURRENCY-FLAG
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF WS-VALID-CURRENCY-FLAG = "N"
+                       MOVE "BAD CURRENCY" TO WS-EXC-REASON-TEXT
+                       PERFORM ADD-EXCEPTION
+                   ELSE
+                       PERFORM CHECK-ZIP-STATE-MATCH
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-ZIP-STATE-MATCH.
+      *    Only meaningful when the reference file was loaded; a ZIP
+      *    not present in the reference table is not itself flagged
+      *    here (it may just be outside the reference's coverage) -
+      *    only a ZIP we DO recognize but whose state disagrees.
+           IF WS-ZIPREF-PRESENT = "Y"
+               MOVE "N" TO WS-ZIPREF-FOUND
+               PERFORM VARYING WS-ZIPREF-IX FROM 1 BY 1
+                   UNTIL WS-ZIPREF-IX > WS-ZIPREF-COUNT
+                   IF WS-ZIPREF-TBL-ZIP (WS-ZIPREF-IX) = CUST-ZIP
+                       MOVE "Y" TO WS-ZIPREF-FOUND
+                       IF WS-ZIPREF-TBL-STATE (WS-ZIPREF-IX)
+                               NOT = CUST-STATE
+                           MOVE "ZIP/STATE MISMATCH"
+                               TO WS-EXC-REASON-TEXT
+                           PERFORM ADD-EXCEPTION
+                       END-IF
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       ADD-EXCEPTION.
+      *    WS-EXCEPTION-TABLE only has 999 slots; once full, further
+      *    exceptions are no longer recorded individually rather than
+      *    overflowing the table, same bounded idiom as BUFFER-CUSTOMER.
+           IF WS-EXCEPTION-COUNT < 999
+               ADD 1 TO WS-EXCEPTION-COUNT
+               SET WS-EXC-IX TO WS-EXCEPTION-COUNT
+               MOVE CUST-ID          TO WS-EXC-ID (WS-EXC-IX)
+               MOVE CUST-NAME        TO WS-EXC-NAME (WS-EXC-IX)
+               MOVE CUST-STATE       TO WS-EXC-STATE (WS-EXC-IX)
+               MOVE CUST-ZIP         TO WS-EXC-ZIP (WS-EXC-IX)
+               MOVE WS-EXC-REASON-TEXT TO WS-EXC-REASON (WS-EXC-IX)
+           END-IF.
+
+       ACCUM-STATE-TOTALS.
+           MOVE "N" TO WS-ST-FOUND.
+           SET WS-ST-IX TO 1.
+           PERFORM VARYING WS-ST-IX FROM 1 BY 1
+               UNTIL WS-ST-IX > WS-STATE-TABLE-COUNT
+               IF WS-ST-CODE (WS-ST-IX) = CUST-STATE
+                   MOVE "Y" TO WS-ST-FOUND
+                   ADD 1 TO WS-ST-COUNT (WS-ST-IX)
+                   IF ACTIVE
+                       ADD CUST-BALANCE TO WS-ST-BALANCE (WS-ST-IX)
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-ST-FOUND = "N"
+               IF WS-STATE-TABLE-COUNT < 60
+                   ADD 1 TO WS-STATE-TABLE-COUNT
+                   SET WS-ST-IX TO WS-STATE-TABLE-COUNT
+                   MOVE CUST-STATE TO WS-ST-CODE (WS-ST-IX)
+                   MOVE 1 TO WS-ST-COUNT (WS-ST-IX)
+                   IF ACTIVE
+                       MOVE CUST-BALANCE TO WS-ST-BALANCE (WS-ST-IX)
+                   ELSE
+                       MOVE ZEROS TO WS-ST-BALANCE (WS-ST-IX)
+                   END-IF
+               END-IF
+           END-IF.
+
+       ACCUM-CURRENCY-TOTALS.
+      *    Per-currency subtotal so the report shows a true breakdown
+      *    instead of one blind sum across mixed-currency balances -
+      *    same accumulate-or-insert idiom as ACCUM-STATE-TOTALS,
+      *    bounded against WS-CURRENCY-TABLE OCCURS 10 the same way.
+           MOVE "N" TO WS-CURR-FOUND.
+           PERFORM VARYING WS-CURR-IX FROM 1 BY 1
+               UNTIL WS-CURR-IX > WS-CURRENCY-TABLE-COUNT
+               IF WS-CURR-CODE (WS-CURR-IX) = CUST-CURRENCY
+                   MOVE "Y" TO WS-CURR-FOUND
+                   ADD 1 TO WS-CURR-COUNT (WS-CURR-IX)
+                   IF ACTIVE
+                       ADD CUST-BALANCE TO WS-CURR-BALANCE (WS-CURR-IX)
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF WS-CURR-FOUND = "N"
+               IF WS-CURRENCY-TABLE-COUNT < 10
+                   ADD 1 TO WS-CURRENCY-TABLE-COUNT
+                   SET WS-CURR-IX TO WS-CURRENCY-TABLE-COUNT
+                   MOVE CUST-CURRENCY TO WS-CURR-CODE (WS-CURR-IX)
+                   MOVE 1 TO WS-CURR-COUNT (WS-CURR-IX)
+                   IF ACTIVE
+                       MOVE CUST-BALANCE TO WS-CURR-BALANCE (WS-CURR-IX)
+                   ELSE
+                       MOVE ZEROS TO WS-CURR-BALANCE (WS-CURR-IX)
+                   END-IF
+               END-IF
+           END-IF.
+
        CALCULATE-SUMMARY.
-           COMPUTE WS-AVERAGE-BALANCE = 
-               WS-TOTAL-BALANCE / WS-CUSTOMER-COUNT.
-      
+      *    Grand totals = this run's own tail segment plus whatever a
+      *    prior partial run had already accumulated up to the restart
+      *    checkpoint, so a resumed run's summary/history/control-total
+      *    checks reflect the whole file, not just the rows read after
+      *    the restart point.
+           COMPUTE WS-GRAND-CUSTOMER-COUNT =
+               WS-PRIOR-CUSTOMER-COUNT + WS-CUSTOMER-READ-COUNT.
+           COMPUTE WS-GRAND-TOTAL-BALANCE =
+               WS-PRIOR-TOTAL-BALANCE + WS-TOTAL-BALANCE.
+           IF WS-GRAND-CUSTOMER-COUNT = ZEROS
+               MOVE ZEROS TO WS-AVERAGE-BALANCE
+           ELSE
+               COMPUTE WS-AVERAGE-BALANCE =
+                   WS-GRAND-TOTAL-BALANCE / WS-GRAND-CUSTOMER-COUNT
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WS-AVERAGE-BALANCE
+               END-COMPUTE
+           END-IF.
+
+       WRITE-BALANCE-HISTORY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND BALANCE-HISTORY.
+           MOVE WS-RUN-DATE        TO HIST-RUN-DATE.
+           MOVE WS-GRAND-CUSTOMER-COUNT TO HIST-CUSTOMER-COUNT.
+           MOVE WS-GRAND-TOTAL-BALANCE  TO HIST-TOTAL-BALANCE.
+           MOVE WS-AVERAGE-BALANCE TO HIST-AVERAGE-BALANCE.
+           WRITE HISTORY-RECORD.
+           CLOSE BALANCE-HISTORY.
+
+       RECONCILE-CONTROL-TOTALS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               MOVE "Y" TO WS-CONTROL-PRESENT
+               READ CONTROL-FILE
+                   AT END MOVE "N" TO WS-CONTROL-PRESENT
+               END-READ
+               IF WS-CONTROL-PRESENT = "Y"
+                   AND (CTL-COUNT NOT = WS-GRAND-CUSTOMER-COUNT OR
+                        CTL-BALANCE NOT = WS-GRAND-TOTAL-BALANCE)
+                   MOVE "Y" TO WS-CONTROL-MISMATCH
+                   MOVE CTL-COUNT   TO CML-EXP-COUNT
+                   MOVE CTL-BALANCE TO CML-EXP-BALANCE
+               END-IF
+               CLOSE CONTROL-FILE
+           END-IF.
+
        PRINT-REPORT.
            PERFORM PRINT-HEADER.
-           PERFORM REWIND-FILE.
+           IF WS-SORT-MODE NOT = "NONE"
+               PERFORM SORT-CUSTOMER-TABLE
+           END-IF.
+           MOVE WS-CUSTOMER-COUNT TO WS-PRINT-LIMIT.
+           IF WS-TOP-N > 0 AND WS-TOP-N < WS-CUSTOMER-COUNT
+               MOVE WS-TOP-N TO WS-PRINT-LIMIT
+           END-IF.
            PERFORM PRINT-DETAILS
-               WITH TEST BEFORE
-               UNTIL WS-EOF = "Y".
+               VARYING WS-TABLE-IX FROM 1 BY 1
+               UNTIL WS-TABLE-IX > WS-PRINT-LIMIT.
+           PERFORM PRINT-STATE-SUBTOTALS
+               VARYING WS-ST-IX FROM 1 BY 1
+               UNTIL WS-ST-IX > WS-STATE-TABLE-COUNT.
+           PERFORM PRINT-CURRENCY-SUBTOTALS
+               VARYING WS-CURR-IX FROM 1 BY 1
+               UNTIL WS-CURR-IX > WS-CURRENCY-TABLE-COUNT.
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE EXCEPTION-HEADER-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+               PERFORM PRINT-EXCEPTIONS
+                   VARYING WS-EXC-IX FROM 1 BY 1
+                   UNTIL WS-EXC-IX > WS-EXCEPTION-COUNT
+           END-IF.
+           IF WS-CONTROL-MISMATCH = "Y"
+               MOVE WS-GRAND-CUSTOMER-COUNT TO CML-ACT-COUNT
+               MOVE WS-GRAND-TOTAL-BALANCE  TO CML-ACT-BALANCE
+               MOVE CONTROL-MISMATCH-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
            PERFORM PRINT-SUMMARY.
-      
+
        PRINT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
            ACCEPT REPORT-DATE FROM DATE YYYYMMDD.
-           WRITE REPORT-HEADER.
-      
-       REWIND-FILE.
-           CLOSE CUSTOMER-FILE.
-           OPEN INPUT CUSTOMER-FILE.
-           MOVE "N" TO WS-EOF.
-      
+           MOVE WS-PAGE-NUMBER TO HDR-PAGE-NUMBER.
+           MOVE REPORT-HEADER TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ZEROS TO WS-LINES-ON-PAGE.
+
+       WRITE-REPORT-LINE.
+      *    Break to a new page (reprinting the header) every
+      *    WS-LINES-PER-PAGE lines, our print standard.
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM PRINT-HEADER
+           END-IF.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
        PRINT-DETAILS.
-           READ CUSTOMER-FILE
-               AT END
-                   MOVE "Y" TO WS-EOF
-               NOT AT END
-                   MOVE CUST-ID TO DET-ID
-                   MOVE CUST-NAME TO DET-NAME
-                   MOVE CUST-BALANCE TO DET-BALANCE
-                   IF CUST-STATUS = ACTIVE
+           SET WS-CUST-IX TO WS-TABLE-IX.
+           IF (WS-SELECT-FILTER = "ACTIVE" AND
+                   WS-T-STATUS (WS-CUST-IX) NOT = "A")
+              OR
+              (WS-SELECT-FILTER = "INACTIVE" AND
+                   WS-T-STATUS (WS-CUST-IX) NOT = "I")
+              OR
+              (WS-SELECT-FILTER = "SUSPENDED" AND
+                   WS-T-STATUS (WS-CUST-IX) NOT = "S")
+               CONTINUE
+           ELSE
+               MOVE WS-T-ID (WS-CUST-IX)      TO DET-ID
+               MOVE WS-T-NAME (WS-CUST-IX)    TO DET-NAME
+               MOVE WS-T-BALANCE (WS-CUST-IX) TO DET-BALANCE
+               MOVE WS-T-CURRENCY (WS-CUST-IX) TO DET-CURRENCY
+               EVALUATE WS-T-STATUS (WS-CUST-IX)
+                   WHEN "A"
                        MOVE "ACTIVE" TO DET-STATUS
+                   WHEN "S"
+                       MOVE "SUSPEND" TO DET-STATUS
+                   WHEN OTHER
+                       MOVE "INACTIV" TO DET-STATUS
+               END-EVALUATE
+               MOVE DETAIL-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+               PERFORM ROUTE-TO-DISTRIBUTION
+           END-IF.
+
+       ROUTE-TO-DISTRIBUTION.
+      *    Mirror this detail line into its regional distribution
+      *    dataset, per DISTRIBUTION-CONFIG, in addition to the main
+      *    CUSTOMER-REPORT. No-op when no mapping was configured for
+      *    this customer's state.
+           MOVE ZEROS TO WS-DIST-DEST.
+           PERFORM VARYING WS-DISTCFG-IX FROM 1 BY 1
+               UNTIL WS-DISTCFG-IX > WS-DISTCFG-COUNT
+               IF WS-DISTCFG-TBL-STATE (WS-DISTCFG-IX)
+                       = WS-T-STATE (WS-CUST-IX)
+                   MOVE WS-DISTCFG-TBL-DEST (WS-DISTCFG-IX)
+                       TO WS-DIST-DEST
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           EVALUATE WS-DIST-DEST
+               WHEN 1
+                   IF WS-DIST-OPEN-1 = "N"
+                       OPEN OUTPUT DIST-FILE-1
+                       MOVE "Y" TO WS-DIST-OPEN-1
+                   ELSE
+                       OPEN EXTEND DIST-FILE-1
+                   END-IF
+                   MOVE DETAIL-LINE TO DIST-RECORD-1
+                   WRITE DIST-RECORD-1
+                   CLOSE DIST-FILE-1
+               WHEN 2
+                   IF WS-DIST-OPEN-2 = "N"
+                       OPEN OUTPUT DIST-FILE-2
+                       MOVE "Y" TO WS-DIST-OPEN-2
                    ELSE
-                       MOVE "INACTIVE" TO DET-STATUS
+                       OPEN EXTEND DIST-FILE-2
                    END-IF
-                   WRITE DETAIL-LINE
-           END-READ.
-      
+                   MOVE DETAIL-LINE TO DIST-RECORD-2
+                   WRITE DIST-RECORD-2
+                   CLOSE DIST-FILE-2
+               WHEN 3
+                   IF WS-DIST-OPEN-3 = "N"
+                       OPEN OUTPUT DIST-FILE-3
+                       MOVE "Y" TO WS-DIST-OPEN-3
+                   ELSE
+                       OPEN EXTEND DIST-FILE-3
+                   END-IF
+                   MOVE DETAIL-LINE TO DIST-RECORD-3
+                   WRITE DIST-RECORD-3
+                   CLOSE DIST-FILE-3
+               WHEN 4
+                   IF WS-DIST-OPEN-4 = "N"
+                       OPEN OUTPUT DIST-FILE-4
+                       MOVE "Y" TO WS-DIST-OPEN-4
+                   ELSE
+                       OPEN EXTEND DIST-FILE-4
+                   END-IF
+                   MOVE DETAIL-LINE TO DIST-RECORD-4
+                   WRITE DIST-RECORD-4
+                   CLOSE DIST-FILE-4
+               WHEN 5
+                   IF WS-DIST-OPEN-5 = "N"
+                       OPEN OUTPUT DIST-FILE-5
+                       MOVE "Y" TO WS-DIST-OPEN-5
+                   ELSE
+                       OPEN EXTEND DIST-FILE-5
+                   END-IF
+                   MOVE DETAIL-LINE TO DIST-RECORD-5
+                   WRITE DIST-RECORD-5
+                   CLOSE DIST-FILE-5
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       SORT-CUSTOMER-TABLE.
+      *    Simple in-memory exchange sort of the buffered rows: by
+      *    CUST-BALANCE descending, or by CUST-NAME ascending.
+           MOVE "Y" TO WS-SWAP-FLAG.
+           PERFORM WITH TEST BEFORE UNTIL WS-SWAP-FLAG = "N"
+               MOVE "N" TO WS-SWAP-FLAG
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J >= WS-CUSTOMER-COUNT
+                   SET WS-CUST-IX TO WS-SORT-J
+                   IF (WS-SORT-MODE = "BALANCE" AND
+                          WS-T-BALANCE (WS-CUST-IX) <
+                          WS-T-BALANCE (WS-CUST-IX + 1))
+                      OR
+                      (WS-SORT-MODE = "NAME" AND
+                          WS-T-NAME (WS-CUST-IX) >
+                          WS-T-NAME (WS-CUST-IX + 1))
+                       MOVE WS-CUSTOMER-ENTRY (WS-CUST-IX)
+                           TO WS-SWAP-ENTRY
+                       MOVE WS-CUSTOMER-ENTRY (WS-CUST-IX + 1)
+                           TO WS-CUSTOMER-ENTRY (WS-CUST-IX)
+                       MOVE WS-SWAP-ENTRY
+                           TO WS-CUSTOMER-ENTRY (WS-CUST-IX + 1)
+                       MOVE "Y" TO WS-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PRINT-STATE-SUBTOTALS.
+           MOVE WS-ST-CODE (WS-ST-IX)    TO SST-STATE.
+           MOVE WS-ST-COUNT (WS-ST-IX)   TO SST-COUNT.
+           MOVE WS-ST-BALANCE (WS-ST-IX) TO SST-BALANCE.
+           MOVE STATE-SUBTOTAL-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+
+       PRINT-CURRENCY-SUBTOTALS.
+           MOVE WS-CURR-CODE (WS-CURR-IX)    TO CCL-CURRENCY.
+           MOVE WS-CURR-COUNT (WS-CURR-IX)   TO CCL-COUNT.
+           MOVE WS-CURR-BALANCE (WS-CURR-IX) TO CCL-BALANCE.
+           MOVE CURRENCY-SUBTOTAL-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+
+       PRINT-EXCEPTIONS.
+           MOVE WS-EXC-ID (WS-EXC-IX)     TO EXC-ID.
+           MOVE WS-EXC-NAME (WS-EXC-IX)   TO EXC-NAME.
+           MOVE WS-EXC-STATE (WS-EXC-IX)  TO EXC-STATE.
+           MOVE WS-EXC-ZIP (WS-EXC-IX)    TO EXC-ZIP.
+           MOVE WS-EXC-REASON (WS-EXC-IX) TO EXC-REASON.
+           MOVE EXCEPTION-LINE TO REPORT-LINE.
+           PERFORM WRITE-REPORT-LINE.
+
        PRINT-SUMMARY.
-           MOVE WS-CUSTOMER-COUNT TO SUMMARY-COUNT.
-           MOVE WS-TOTAL-BALANCE TO SUMMARY-TOTAL.
-           WRITE SUMMARY-LINE.
-      
+           IF WS-GRAND-CUSTOMER-COUNT = ZEROS
+               MOVE "NO CUSTOMERS PROCESSED" TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           ELSE
+               MOVE WS-GRAND-CUSTOMER-COUNT TO SUMMARY-COUNT
+               MOVE WS-GRAND-TOTAL-BALANCE TO SUMMARY-TOTAL
+               MOVE SUMMARY-LINE TO REPORT-LINE
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
+
        CLOSE-FILES.
            CLOSE CUSTOMER-FILE.
-           CLOSE CUSTOMER-REPORT.
\ No newline at end of file
+           CLOSE CUSTOMER-REPORT.
+           CLOSE CUSTOMER-EXTRACT.
+           MOVE ZEROS TO RST-LAST-ID.
+           MOVE ZEROS TO RST-PRIOR-CUSTOMER-COUNT.
+           MOVE ZEROS TO RST-PRIOR-TOTAL-BALANCE.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
